@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUD-MGMT-SYSTEM.
        AUTHOR. FRAUD-DETECTION-TEAM.
        DATE-WRITTEN. 2025-08-06.
@@ -39,6 +39,17 @@ IDENTIFICATION DIVISION.
                RECORD KEY IS VELO-CARD-NUMBER
                FILE STATUS IS WS-VELO-STATUS.
 
+           SELECT FRAUD-CASE-FILE ASSIGN TO 'FRAUDCAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASE-ID
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT DAILY-STATS-FILE ASSIGN TO 'DAILYSTA'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -126,10 +137,31 @@ IDENTIFICATION DIVISION.
            05  VELO-TRANS-COUNT-24H    PIC 9(4).
            05  VELO-AMOUNT-24H         PIC 9(8)V99.
            05  VELO-LAST-UPDATE        PIC 9(14).
+           05  VELO-LU-PARTS REDEFINES VELO-LAST-UPDATE.
+               10  VELO-LU-DATE        PIC 9(8).
+               10  VELO-LU-TIME        PIC 9(6).
            05  VELO-LOCATION-COUNT     PIC 9(2).
            05  VELO-MERCHANT-COUNT     PIC 9(3).
            05  FILLER                  PIC X(31).
 
+       FD  FRAUD-CASE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 204 CHARACTERS.
+       COPY FRAUDCOPY.
+
+       FD  DAILY-STATS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DAILY-STATS-RECORD.
+           05  STATS-DATE              PIC 9(8).
+           05  STATS-TRANS-PROCESSED   PIC 9(8).
+           05  STATS-FRAUD-DETECTED    PIC 9(6).
+           05  STATS-APPROVED-COUNT    PIC 9(8).
+           05  STATS-DECLINED-COUNT    PIC 9(6).
+           05  STATS-FRAUD-RATE        PIC 9(3)V99.
+           05  STATS-APPROVAL-RATE     PIC 9(3)V99.
+           05  FILLER                  PIC X(30).
+
        WORKING-STORAGE SECTION.
        
       * File Status Variables
@@ -138,7 +170,9 @@ IDENTIFICATION DIVISION.
        01  WS-MERCH-STATUS             PIC XX.
        01  WS-FRAUD-STATUS             PIC XX.
        01  WS-VELO-STATUS              PIC XX.
-       
+       01  WS-CASE-STATUS              PIC XX.
+       01  WS-STATS-STATUS             PIC XX.
+
       * Control Variables
        01  WS-EOF-FLAG                 PIC X VALUE 'N'.
            88  EOF-REACHED             VALUE 'Y'.
@@ -180,7 +214,16 @@ IDENTIFICATION DIVISION.
        01  WS-DAYS-DIFF                PIC S9(4) COMP.
        01  WS-DISTANCE-KM              PIC 9(6).
        01  WS-TIME-DIFF-HOURS          PIC 9(4).
-       
+
+      * Velocity Purge Variables
+       01  WS-PURGE-EOF-FLAG           PIC X VALUE 'N'.
+           88  PURGE-EOF-REACHED       VALUE 'Y'.
+       01  WS-PURGE-DAY-DIFF           PIC S9(4) COMP.
+       01  WS-PURGE-HOUR-DIFF          PIC S9(4) COMP.
+       01  WS-PURGE-CUR-HOUR           PIC 9(2).
+       01  WS-PURGE-LU-HOUR            PIC 9(2).
+       01  WS-VELOCITY-PURGED-COUNT    PIC 9(6) VALUE ZERO.
+
       * Rule Engine Variables
        01  WS-RULE-RESULTS.
            05  RULE-01-TRIGGERED       PIC X VALUE 'N'.
@@ -196,9 +239,12 @@ IDENTIFICATION DIVISION.
        
       * Fraud Action Codes
        01  WS-FRAUD-ACTIONS.
-           05  ACTION-DECLINE          PIC X(20) VALUE 'DECLINE-TRANSACTION'.
-           05  ACTION-HOLD             PIC X(20) VALUE 'HOLD-FOR-REVIEW'.
-           05  ACTION-VERIFY           PIC X(20) VALUE 'CUSTOMER-VERIFY'.
+           05  ACTION-DECLINE          PIC X(20)
+               VALUE 'DECLINE-TRANSACTION'.
+           05  ACTION-HOLD             PIC X(20)
+               VALUE 'HOLD-FOR-REVIEW'.
+           05  ACTION-VERIFY           PIC X(20)
+               VALUE 'CUSTOMER-VERIFY'.
            05  ACTION-APPROVE          PIC X(20) VALUE 'APPROVE-NORMAL'.
            05  ACTION-FLAG             PIC X(20) VALUE 'FLAG-ACCOUNT'.
        
@@ -233,10 +279,41 @@ IDENTIFICATION DIVISION.
                DISPLAY ERR-FILE-NOT-FOUND ' - TRANSACTION FILE'
                STOP RUN
            END-IF
-           
-           WRITE FRAUD-LOG-RECORD
+
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
+               DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MERCHANT-FILE
+           IF WS-MERCH-STATUS NOT = '00'
+               DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT FRAUD-LOG
            IF WS-FRAUD-STATUS NOT = '00'
-               DISPLAY 'ERROR WRITING TO FRAUD LOG: ' WS-FRAUD-STATUS
+               DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
+               STOP RUN
+           END-IF
+
+           OPEN I-O VELOCITY-FILE
+           IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
+               DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
+               STOP RUN
+           END-IF
+
+           OPEN I-O FRAUD-CASE-FILE
+           IF WS-CASE-STATUS NOT = '00' AND WS-CASE-STATUS NOT = '05'
+               DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD CASE FILE'
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DAILY-STATS-FILE
+           IF WS-STATS-STATUS NOT = '00'
+               DISPLAY ERR-FILE-NOT-FOUND ' - DAILY STATS FILE'
+               STOP RUN
            END-IF.
 
        3100-UPDATE-CUSTOMER-PROFILE SECTION.
@@ -346,7 +423,8 @@ IDENTIFICATION DIVISION.
 
        4320-ANALYZE-DEVICE-FINGERPRINT.
       * Simplified device risk assessment
-           IF TRANS-POS-ENTRY = '90'  * Manual entry
+      *    '90' = manual key entry
+           IF TRANS-POS-ENTRY = '90'
                IF TRANS-AMOUNT > 200.00
                    ADD 25 TO WS-TOTAL-RISK-SCORE
                END-IF
@@ -456,60 +534,58 @@ IDENTIFICATION DIVISION.
            END-IF.
 
        6100-CREATE-FRAUD-CASE.
-      * Generate unique case ID and initialize case record
+      * Generate unique case ID and write the case record; the fraud
+      * log's own analyst field records who/what logged the decision
+      * (see 3000-LOG-DECISION) and is left alone here.
            COMPUTE FRAUD-TRANS-ID = TRANS-ID + 10000000
            MOVE 'OPEN' TO FRAUD-RESOLUTION
-           MOVE 'HIGH' TO FRAUD-ANALYST-ID
-           
-           STRING 'CASE_' FRAUD-TRANS-ID DELIMITED BY SIZE
-               INTO FRAUD-ANALYST-ID.
+
+           MOVE FRAUD-TRANS-ID TO CASE-ID
+           MOVE TRANS-ID TO CASE-TRANS-ID
+           MOVE TRANS-CARD-NUMBER TO CASE-CARD-NUMBER
+           MOVE WS-TOTAL-RISK-SCORE TO CASE-RISK-SCORE
+           MOVE SPACES TO CASE-PRIORITY
+           SET CASE-OPEN TO TRUE
+           MOVE 'UNASSIGNED' TO CASE-ASSIGNED-ANALYST
+           MOVE WS-WORK-DATE TO CASE-OPENED-DATE
+           MOVE WS-WORK-TIME TO CASE-OPENED-TIME
+           MOVE ZEROS TO CASE-CLOSED-DATE
+           MOVE SPACES TO CASE-RESOLUTION-NOTES
+           WRITE FRAUD-CASE-RECORD
+           IF WS-CASE-STATUS NOT = '00'
+               DISPLAY ERR-SYSTEM-ERROR ' - FRAUD CASE FILE WRITE'
+           END-IF.
 
        6200-ASSIGN-CASE-PRIORITY.
       * Assign investigation priority based on risk score and amount
            EVALUATE TRUE
-               WHEN WS-TOTAL-RISK-SCORE >= 900 AND TRANS-AMOUNT > 5000.00
-                   MOVE 'CRITICAL' TO FRAUD-ANALYST-ID
+               WHEN WS-TOTAL-RISK-SCORE >= 900
+                    AND TRANS-AMOUNT > 5000.00
+                   SET CASE-CRITICAL TO TRUE
                WHEN WS-TOTAL-RISK-SCORE >= 800
-                   MOVE 'HIGH' TO FRAUD-ANALYST-ID
+                   SET CASE-HIGH TO TRUE
                WHEN WS-TOTAL-RISK-SCORE >= 600
-                   MOVE 'MEDIUM' TO FRAUD-ANALYST-ID
+                   SET CASE-MEDIUM TO TRUE
                WHEN OTHER
-                   MOVE 'LOW' TO FRAUD-ANALYST-ID
-           END-EVALUATE.
+                   SET CASE-LOW TO TRUE
+           END-EVALUATE
+           REWRITE FRAUD-CASE-RECORD
+           IF WS-CASE-STATUS NOT = '00'
+               DISPLAY ERR-SYSTEM-ERROR ' - FRAUD CASE FILE UPDATE'
+           END-IF.
 
        6300-NOTIFY-FRAUD-TEAM.
       * In production, this would send alerts to fraud analysts
            IF WS-TOTAL-RISK-SCORE >= 900
                DISPLAY 'CRITICAL FRAUD ALERT - CASE: ' FRAUD-TRANS-ID
                DISPLAY 'CARD: ' TRANS-CARD-NUMBER
-               DISPLAY 'AMOUNT: 
-           
-           OPEN I-O CUSTOMER-FILE
-           IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
-               DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN INPUT MERCHANT-FILE
-           IF WS-MERCH-STATUS NOT = '00'
-               DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN OUTPUT FRAUD-LOG
-           IF WS-FRAUD-STATUS NOT = '00'
-               DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN I-O VELOCITY-FILE
-           IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
-               DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
-               STOP RUN
+               DISPLAY 'AMOUNT: ' TRANS-AMOUNT
            END-IF.
 
        1200-INITIALIZE-VARIABLES.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           ACCEPT WS-WORK-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-WORK-TIME FROM TIME
            MOVE 'N' TO WS-EOF-FLAG
            MOVE 'N' TO WS-FRAUD-DETECTED
            INITIALIZE WS-COUNTERS
@@ -560,6 +636,7 @@ IDENTIFICATION DIVISION.
                PERFORM 2800-DETERMINE-ACTION
                PERFORM 2900-UPDATE-VELOCITY-DATA
                PERFORM 3000-LOG-DECISION
+               PERFORM 6000-CASE-MANAGEMENT
            END-IF.
 
        2300-VALIDATE-TRANSACTION.
@@ -656,7 +733,8 @@ IDENTIFICATION DIVISION.
                MOVE 1 TO VELO-TRANS-COUNT-24H
                MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
                MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
+               MOVE WS-WORK-DATE TO VELO-LU-DATE
+               MOVE WS-WORK-TIME TO VELO-LU-TIME
                MOVE 1 TO VELO-LOCATION-COUNT
                MOVE 1 TO VELO-MERCHANT-COUNT
            END-IF.
@@ -693,11 +771,12 @@ IDENTIFICATION DIVISION.
                ADD 125 TO WS-MERCHANT-RISK
            END-IF
            
-      * High-risk merchant categories
+      * High-risk merchant categories: 4829 = Money Transfer,
+      * 5993 = Cigar Stores, 7995 = Gambling
            EVALUATE TRANS-MERCHANT-CAT
-               WHEN 4829  * Money Transfer
-               WHEN 5993  * Cigar Stores
-               WHEN 7995  * Gambling
+               WHEN 4829
+               WHEN 5993
+               WHEN 7995
                    MOVE 'Y' TO RULE-04-TRIGGERED
                    ADD 100 TO WS-MERCHANT-RISK
            END-EVALUATE.
@@ -714,7 +793,8 @@ IDENTIFICATION DIVISION.
 
        2651-ANALYZE-TIME-PATTERN.
       * Check for rapid-fire transactions in different locations
-           MOVE 2 TO WS-TIME-DIFF-HOURS  * Simplified calculation
+      * (simplified calculation)
+           MOVE 2 TO WS-TIME-DIFF-HOURS
            IF TRANS-TIME < 060000 OR TRANS-TIME > 220000
                ADD 50 TO WS-BEHAVIORAL-RISK
            END-IF.
@@ -813,7 +893,8 @@ IDENTIFICATION DIVISION.
                ADD 1 TO VELO-TRANS-COUNT-24H
                ADD TRANS-AMOUNT TO VELO-AMOUNT-1H
                ADD TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
+               MOVE WS-WORK-DATE TO VELO-LU-DATE
+               MOVE WS-WORK-TIME TO VELO-LU-TIME
                REWRITE VELOCITY-RECORD
            ELSE
       * Create new velocity record
@@ -822,7 +903,8 @@ IDENTIFICATION DIVISION.
                MOVE 1 TO VELO-TRANS-COUNT-24H
                MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
                MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
+               MOVE WS-WORK-DATE TO VELO-LU-DATE
+               MOVE WS-WORK-TIME TO VELO-LU-TIME
                MOVE 1 TO VELO-LOCATION-COUNT
                MOVE 1 TO VELO-MERCHANT-COUNT
                WRITE VELOCITY-RECORD
@@ -855,16 +937,18 @@ IDENTIFICATION DIVISION.
                MOVE ACTION-APPROVE TO FRAUD-ACTION-TAKEN
                MOVE 'NO_RULES_TRIGGERED' TO FRAUD-RULE-TRIGGERED
                MOVE 'TRANSACTION_APPROVED' TO FRAUD-RESOLUTION
-           END-IF TRANS-AMOUNT
-               DISPLAY 'RISK SCORE: ' WS-TOTAL-RISK-SCORE
-           END-IF.
+           END-IF
+
+           WRITE FRAUD-LOG-RECORD
+           DISPLAY 'RISK SCORE: ' WS-TOTAL-RISK-SCORE.
 
        7000-REPORTING-ANALYTICS SECTION.
        7000-REPORTING-START.
       * Generate real-time fraud statistics
            PERFORM 7100-CALCULATE-FRAUD-RATES
            PERFORM 7200-UPDATE-PERFORMANCE-METRICS
-           PERFORM 7300-GENERATE-ALERTS.
+           PERFORM 7300-GENERATE-ALERTS
+           PERFORM 7400-WRITE-DAILY-STATS.
 
        7100-CALCULATE-FRAUD-RATES.
            IF WS-TRANSACTIONS-PROCESSED > 0
@@ -893,7 +977,8 @@ IDENTIFICATION DIVISION.
 
        7300-GENERATE-ALERTS.
       * Generate system alerts based on processing patterns
-           IF WS-FRAUD-DETECTED-COUNT > (WS-TRANSACTIONS-PROCESSED * 0.05)
+           IF WS-FRAUD-DETECTED-COUNT >
+                   (WS-TRANSACTIONS-PROCESSED * 0.05)
                DISPLAY 'HIGH FRAUD RATE ALERT - INVESTIGATE PATTERNS'
            END-IF
            
@@ -901,6 +986,35 @@ IDENTIFICATION DIVISION.
                DISPLAY 'HIGH DECLINE RATE ALERT - CHECK THRESHOLDS'
            END-IF.
 
+       7400-WRITE-DAILY-STATS.
+      * Persist a permanent daily summary record alongside the
+      * DISPLAYed statistics, so downstream reporting jobs do not
+      * have to scrape SYSOUT for these figures.
+           MOVE WS-WORK-DATE TO STATS-DATE
+           MOVE WS-TRANSACTIONS-PROCESSED TO STATS-TRANS-PROCESSED
+           MOVE WS-FRAUD-DETECTED-COUNT TO STATS-FRAUD-DETECTED
+           MOVE WS-APPROVED-COUNT TO STATS-APPROVED-COUNT
+           MOVE WS-DECLINED-COUNT TO STATS-DECLINED-COUNT
+           MOVE ZEROS TO STATS-FRAUD-RATE
+           MOVE ZEROS TO STATS-APPROVAL-RATE
+
+           IF WS-TRANSACTIONS-PROCESSED > 0
+               COMPUTE STATS-FRAUD-RATE ROUNDED =
+                   (WS-FRAUD-DETECTED-COUNT /
+                    WS-TRANSACTIONS-PROCESSED) * 100
+           END-IF
+
+           IF WS-APPROVED-COUNT + WS-DECLINED-COUNT > 0
+               COMPUTE STATS-APPROVAL-RATE ROUNDED =
+                   (WS-APPROVED-COUNT /
+                    (WS-APPROVED-COUNT + WS-DECLINED-COUNT)) * 100
+           END-IF
+
+           WRITE DAILY-STATS-RECORD
+           IF WS-STATS-STATUS NOT = '00'
+               DISPLAY ERR-SYSTEM-ERROR ' - DAILY STATS FILE WRITE'
+           END-IF.
+
        8000-CLEANUP-VELOCITY SECTION.
        8000-CLEANUP-START.
       * Clean up old velocity data to maintain performance
@@ -908,25 +1022,73 @@ IDENTIFICATION DIVISION.
            PERFORM 8200-ARCHIVE-OLD-LOGS.
 
        8100-PURGE-OLD-VELOCITY.
-      * In production, this would remove velocity records older than 24 hours
+      * Age out the 1-hour and 24-hour velocity counters once
+      * VELO-LAST-UPDATE falls outside their respective windows, so
+      * stale activity does not keep depressing today's velocity
+      * risk scoring.
+           MOVE ZEROS TO WS-VELOCITY-PURGED-COUNT
+           MOVE ZEROS TO VELO-CARD-NUMBER
+           START VELOCITY-FILE KEY IS NOT LESS THAN VELO-CARD-NUMBER
+           MOVE 'N' TO WS-PURGE-EOF-FLAG
+           PERFORM UNTIL PURGE-EOF-REACHED
+               READ VELOCITY-FILE NEXT RECORD
+                   AT END
+                       SET PURGE-EOF-REACHED TO TRUE
+                   NOT AT END
+                       PERFORM 8110-AGE-VELOCITY-RECORD
+               END-READ
+           END-PERFORM
+           DISPLAY 'VELOCITY RECORDS AGED: ' WS-VELOCITY-PURGED-COUNT
            DISPLAY 'VELOCITY DATA CLEANUP COMPLETED'.
 
+       8110-AGE-VELOCITY-RECORD.
+           COMPUTE WS-PURGE-DAY-DIFF =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-DATE) -
+               FUNCTION INTEGER-OF-DATE(VELO-LU-DATE)
+           MOVE VELO-LU-TIME(1:2) TO WS-PURGE-LU-HOUR
+           MOVE WS-WORK-TIME(1:2) TO WS-PURGE-CUR-HOUR
+           COMPUTE WS-PURGE-HOUR-DIFF =
+               (WS-PURGE-DAY-DIFF * 24) +
+               (WS-PURGE-CUR-HOUR - WS-PURGE-LU-HOUR)
+
+           IF WS-PURGE-HOUR-DIFF >= 24
+               MOVE ZEROS TO VELO-TRANS-COUNT-24H
+               MOVE ZEROS TO VELO-AMOUNT-24H
+               MOVE ZEROS TO VELO-TRANS-COUNT-1H
+               MOVE ZEROS TO VELO-AMOUNT-1H
+               MOVE ZEROS TO VELO-LOCATION-COUNT
+               MOVE ZEROS TO VELO-MERCHANT-COUNT
+               REWRITE VELOCITY-RECORD
+               ADD 1 TO WS-VELOCITY-PURGED-COUNT
+           ELSE
+               IF WS-PURGE-HOUR-DIFF >= 1
+                   MOVE ZEROS TO VELO-TRANS-COUNT-1H
+                   MOVE ZEROS TO VELO-AMOUNT-1H
+                   REWRITE VELOCITY-RECORD
+                   ADD 1 TO WS-VELOCITY-PURGED-COUNT
+               END-IF
+           END-IF.
+
        8200-ARCHIVE-OLD-LOGS.
       * Archive fraud logs older than specified retention period
            DISPLAY 'LOG ARCHIVAL COMPLETED'.
 
        9000-FINALIZE-PROGRAM SECTION.
        9000-FINALIZE-START.
+           PERFORM 7000-REPORTING-ANALYTICS
+           PERFORM 8000-CLEANUP-VELOCITY
            PERFORM 9100-CLOSE-FILES
            PERFORM 9200-DISPLAY-FINAL-STATS
            DISPLAY 'FRAUD MANAGEMENT SYSTEM - PROCESSING COMPLETED'.
 
        9100-CLOSE-FILES.
            CLOSE TRANSACTION-FILE
-           CLOSE CUSTOMER-FILE  
+           CLOSE CUSTOMER-FILE
            CLOSE MERCHANT-FILE
            CLOSE FRAUD-LOG
-           CLOSE VELOCITY-FILE.
+           CLOSE VELOCITY-FILE
+           CLOSE FRAUD-CASE-FILE
+           CLOSE DAILY-STATS-FILE.
 
        9200-DISPLAY-FINAL-STATS.
            DISPLAY ' '
@@ -953,377 +1115,3 @@ IDENTIFICATION DIVISION.
            
            DISPLAY '=========================================='.
 
-      * END OF FRAUD-MGMT-SYSTEM PROGRAM
-           
-           OPEN I-O CUSTOMER-FILE
-           IF WS-CUST-STATUS NOT = '00' AND WS-CUST-STATUS NOT = '05'
-               DISPLAY ERR-FILE-NOT-FOUND ' - CUSTOMER FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN INPUT MERCHANT-FILE
-           IF WS-MERCH-STATUS NOT = '00'
-               DISPLAY ERR-FILE-NOT-FOUND ' - MERCHANT FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN OUTPUT FRAUD-LOG
-           IF WS-FRAUD-STATUS NOT = '00'
-               DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD LOG FILE'
-               STOP RUN
-           END-IF
-           
-           OPEN I-O VELOCITY-FILE
-           IF WS-VELO-STATUS NOT = '00' AND WS-VELO-STATUS NOT = '05'
-               DISPLAY ERR-FILE-NOT-FOUND ' - VELOCITY FILE'
-               STOP RUN
-           END-IF.
-
-       1200-INITIALIZE-VARIABLES.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
-           MOVE 'N' TO WS-EOF-FLAG
-           MOVE 'N' TO WS-FRAUD-DETECTED
-           INITIALIZE WS-COUNTERS
-           INITIALIZE WS-RULE-RESULTS.
-
-       1300-LOAD-FRAUD-PARAMETERS.
-      * In production, these would be loaded from parameter tables
-           MOVE 850 TO HIGH-RISK-THRESHOLD
-           MOVE 550 TO MEDIUM-RISK-THRESHOLD
-           MOVE 350 TO LOW-RISK-THRESHOLD
-           DISPLAY 'FRAUD PARAMETERS LOADED SUCCESSFULLY'.
-
-       2000-PROCESS-TRANSACTIONS SECTION.
-       2000-PROCESS-START.
-           DISPLAY 'BEGINNING TRANSACTION PROCESSING'
-           PERFORM 2100-READ-TRANSACTION
-           PERFORM UNTIL EOF-REACHED
-               PERFORM 2200-ANALYZE-TRANSACTION
-               PERFORM 2100-READ-TRANSACTION
-           END-PERFORM
-           DISPLAY 'TRANSACTION PROCESSING COMPLETED'.
-
-       2100-READ-TRANSACTION.
-           READ TRANSACTION-FILE
-           AT END
-               SET EOF-REACHED TO TRUE
-           NOT AT END
-               ADD 1 TO WS-TRANSACTIONS-PROCESSED
-               IF WS-TRANSACTIONS-PROCESSED = 1 OR 
-                  FUNCTION MOD(WS-TRANSACTIONS-PROCESSED, 1000) = 0
-                   DISPLAY 'PROCESSED: ' WS-TRANSACTIONS-PROCESSED 
-                          ' TRANSACTIONS'
-               END-IF
-           END-READ.
-
-       2200-ANALYZE-TRANSACTION SECTION.
-       2200-ANALYSIS-START.
-           INITIALIZE WS-RULE-RESULTS
-           MOVE 'N' TO WS-FRAUD-DETECTED
-           MOVE ZERO TO WS-TOTAL-RISK-SCORE
-           
-           PERFORM 2300-VALIDATE-TRANSACTION
-           IF WS-PROCESS-FLAG = 'Y'
-               PERFORM 2400-LOAD-CUSTOMER-DATA
-               PERFORM 2500-LOAD-MERCHANT-DATA
-               PERFORM 2600-EXECUTE-FRAUD-RULES
-               PERFORM 2700-CALCULATE-FINAL-RISK
-               PERFORM 2800-DETERMINE-ACTION
-               PERFORM 2900-UPDATE-VELOCITY-DATA
-               PERFORM 3000-LOG-DECISION
-           END-IF.
-
-       2300-VALIDATE-TRANSACTION.
-           MOVE 'Y' TO WS-PROCESS-FLAG
-           
-      * Validate card number using Luhn algorithm
-           PERFORM 2310-VALIDATE-CARD-NUMBER
-           
-      * Validate amount
-           IF TRANS-AMOUNT <= 0 OR TRANS-AMOUNT > 999999.99
-               MOVE 'N' TO WS-PROCESS-FLAG
-               DISPLAY 'INVALID TRANSACTION AMOUNT: ' TRANS-AMOUNT
-           END-IF
-           
-      * Validate date
-           IF TRANS-DATE < 20200101 OR TRANS-DATE > 20301231
-               MOVE 'N' TO WS-PROCESS-FLAG
-               DISPLAY 'INVALID TRANSACTION DATE: ' TRANS-DATE
-           END-IF.
-
-       2310-VALIDATE-CARD-NUMBER.
-      * Simplified Luhn algorithm validation
-           IF TRANS-CARD-NUMBER < 1000000000000000 OR
-              TRANS-CARD-NUMBER > 9999999999999999
-               MOVE 'N' TO WS-PROCESS-FLAG
-               DISPLAY 'INVALID CARD NUMBER FORMAT'
-           END-IF.
-
-       2400-LOAD-CUSTOMER-DATA.
-           MOVE TRANS-CARD-NUMBER TO CUST-CARD-NUMBER
-           READ CUSTOMER-FILE
-           IF WS-CUST-STATUS = '23'
-               DISPLAY 'CUSTOMER NOT FOUND: ' TRANS-CARD-NUMBER
-               MOVE 'N' TO WS-PROCESS-FLAG
-           ELSE IF WS-CUST-STATUS NOT = '00'
-               DISPLAY 'ERROR READING CUSTOMER FILE: ' WS-CUST-STATUS
-               MOVE 'N' TO WS-PROCESS-FLAG
-           END-IF.
-
-       2500-LOAD-MERCHANT-DATA.
-           MOVE TRANS-MERCHANT-ID TO MERCH-ID
-           READ MERCHANT-FILE
-           IF WS-MERCH-STATUS = '23'
-               DISPLAY 'MERCHANT NOT FOUND: ' TRANS-MERCHANT-ID
-      * Continue processing with default merchant risk
-               MOVE 50 TO MERCH-RISK-LEVEL
-               MOVE 'UNKNOWN MERCHANT' TO MERCH-NAME
-           ELSE IF WS-MERCH-STATUS NOT = '00'
-               DISPLAY 'ERROR READING MERCHANT FILE: ' WS-MERCH-STATUS
-           END-IF.
-
-       2600-EXECUTE-FRAUD-RULES SECTION.
-       2600-RULES-START.
-           PERFORM 2610-RULE-HIGH-AMOUNT
-           PERFORM 2620-RULE-VELOCITY-CHECK
-           PERFORM 2630-RULE-LOCATION-VARIANCE
-           PERFORM 2640-RULE-MERCHANT-RISK
-           PERFORM 2650-RULE-TIME-PATTERN
-           PERFORM 2660-RULE-CARD-NOT-PRESENT
-           PERFORM 2670-RULE-SUSPICIOUS-CATEGORY
-           PERFORM 2680-RULE-CUSTOMER-BEHAVIOR
-           PERFORM 2690-RULE-ACCOUNT-AGE
-           PERFORM 2695-RULE-CROSS-VALIDATION.
-
-       2610-RULE-HIGH-AMOUNT.
-      * Rule 1: High Amount Transaction
-           IF TRANS-AMOUNT > SUSPICIOUS-AMOUNT
-               MOVE 'Y' TO RULE-01-TRIGGERED
-               ADD 150 TO WS-TRANSACTION-RISK
-               IF TRANS-AMOUNT > (CUST-AVG-MONTHLY-SPEND * 3)
-                   ADD 100 TO WS-TRANSACTION-RISK
-               END-IF
-           END-IF.
-
-       2620-RULE-VELOCITY-CHECK.
-      * Rule 2: Transaction Velocity Analysis
-           PERFORM 2621-CHECK-VELOCITY-LIMITS
-           IF VELO-TRANS-COUNT-1H > MAX-HOURLY-VELOCITY
-               MOVE 'Y' TO RULE-02-TRIGGERED
-               ADD 200 TO WS-VELOCITY-RISK
-           END-IF
-           IF VELO-TRANS-COUNT-24H > MAX-DAILY-VELOCITY
-               MOVE 'Y' TO RULE-02-TRIGGERED
-               ADD 150 TO WS-VELOCITY-RISK
-           END-IF.
-
-       2621-CHECK-VELOCITY-LIMITS.
-           MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-           READ VELOCITY-FILE
-           IF WS-VELO-STATUS = '23'
-      * First transaction for this card - initialize
-               MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-               MOVE 1 TO VELO-TRANS-COUNT-1H
-               MOVE 1 TO VELO-TRANS-COUNT-24H
-               MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-               MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-               MOVE 1 TO VELO-LOCATION-COUNT
-               MOVE 1 TO VELO-MERCHANT-COUNT
-           END-IF.
-
-       2630-RULE-LOCATION-VARIANCE.
-      * Rule 3: Geographical Location Analysis
-           PERFORM 2631-CALCULATE-LOCATION-RISK
-           IF WS-DISTANCE-KM > MAX-LOCATION-VARIANCE
-               MOVE 'Y' TO RULE-03-TRIGGERED
-               ADD 175 TO WS-LOCATION-RISK
-               IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-                   IF CUST-TRAVEL-FLAG = 'N'
-                       ADD 100 TO WS-LOCATION-RISK
-                   END-IF
-               END-IF
-           END-IF.
-
-       2631-CALCULATE-LOCATION-RISK.
-      * Simplified distance calculation based on ZIP codes
-           IF TRANS-LOCATION-ZIP NOT = CUST-HOME-ZIP
-               IF TRANS-COUNTRY-CODE NOT = CUST-HOME-COUNTRY
-                   MOVE 2000 TO WS-DISTANCE-KM
-               ELSE
-                   MOVE 500 TO WS-DISTANCE-KM
-               END-IF
-           ELSE
-               MOVE 0 TO WS-DISTANCE-KM
-           END-IF.
-
-       2640-RULE-MERCHANT-RISK.
-      * Rule 4: Merchant Risk Assessment
-           IF MERCH-RISK-LEVEL > 70
-               MOVE 'Y' TO RULE-04-TRIGGERED
-               ADD 125 TO WS-MERCHANT-RISK
-           END-IF
-           
-      * High-risk merchant categories
-           EVALUATE TRANS-MERCHANT-CAT
-               WHEN 4829  * Money Transfer
-               WHEN 5993  * Cigar Stores
-               WHEN 7995  * Gambling
-                   MOVE 'Y' TO RULE-04-TRIGGERED
-                   ADD 100 TO WS-MERCHANT-RISK
-           END-EVALUATE.
-
-       2650-RULE-TIME-PATTERN.
-      * Rule 5: Unusual Time Pattern
-           PERFORM 2651-ANALYZE-TIME-PATTERN
-           IF WS-TIME-DIFF-HOURS < 1
-               IF VELO-LOCATION-COUNT > 3
-                   MOVE 'Y' TO RULE-05-TRIGGERED
-                   ADD 150 TO WS-BEHAVIORAL-RISK
-               END-IF
-           END-IF.
-
-       2651-ANALYZE-TIME-PATTERN.
-      * Check for rapid-fire transactions in different locations
-           MOVE 2 TO WS-TIME-DIFF-HOURS  * Simplified calculation
-           IF TRANS-TIME < 060000 OR TRANS-TIME > 220000
-               ADD 50 TO WS-BEHAVIORAL-RISK
-           END-IF.
-
-       2660-RULE-CARD-NOT-PRESENT.
-      * Rule 6: Card Not Present Risk
-           IF TRANS-CHANNEL = 'ONL' OR TRANS-CHANNEL = 'TEL'
-               IF TRANS-AMOUNT > 500.00
-                   MOVE 'Y' TO RULE-06-TRIGGERED
-                   ADD 75 TO WS-TRANSACTION-RISK
-               END-IF
-               IF TRANS-PIN-VERIFIED = 'N'
-                   ADD 50 TO WS-TRANSACTION-RISK
-               END-IF
-           END-IF.
-
-       2670-RULE-SUSPICIOUS-CATEGORY.
-      * Rule 7: Suspicious Category Combinations
-           IF VELO-MERCHANT-COUNT > 5
-               MOVE 'Y' TO RULE-07-TRIGGERED
-               ADD 100 TO WS-BEHAVIORAL-RISK
-           END-IF.
-
-       2680-RULE-CUSTOMER-BEHAVIOR.
-      * Rule 8: Customer Behavioral Analysis
-           IF CUST-FRAUD-FLAG = 'Y'
-               MOVE 'Y' TO RULE-08-TRIGGERED
-               ADD 200 TO WS-BEHAVIORAL-RISK
-           END-IF
-           
-           COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-LAST-TRANS-DATE
-           IF WS-DAYS-DIFF > 90
-               ADD 50 TO WS-BEHAVIORAL-RISK
-           END-IF
-           
-           IF TRANS-AMOUNT > CUST-MAX-DAILY-SPEND
-               MOVE 'Y' TO RULE-08-TRIGGERED
-               ADD 125 TO WS-BEHAVIORAL-RISK
-           END-IF.
-
-       2690-RULE-ACCOUNT-AGE.
-      * Rule 9: New Account Risk
-           COMPUTE WS-DAYS-DIFF = TRANS-DATE - CUST-ACCOUNT-OPEN-DATE
-           IF WS-DAYS-DIFF < 30
-               MOVE 'Y' TO RULE-09-TRIGGERED
-               ADD 100 TO WS-BEHAVIORAL-RISK
-               IF TRANS-AMOUNT > 1000.00
-                   ADD 50 TO WS-BEHAVIORAL-RISK
-               END-IF
-           END-IF.
-
-       2695-RULE-CROSS-VALIDATION.
-      * Rule 10: Cross-validation of multiple risk factors
-           IF (RULE-01-TRIGGERED = 'Y' AND RULE-03-TRIGGERED = 'Y') OR
-              (RULE-02-TRIGGERED = 'Y' AND RULE-04-TRIGGERED = 'Y') OR
-              (RULE-06-TRIGGERED = 'Y' AND RULE-08-TRIGGERED = 'Y')
-               MOVE 'Y' TO RULE-10-TRIGGERED
-               ADD 100 TO WS-TOTAL-RISK-SCORE
-           END-IF.
-
-       2700-CALCULATE-FINAL-RISK.
-           COMPUTE WS-TOTAL-RISK-SCORE = 
-               WS-TRANSACTION-RISK + 
-               WS-VELOCITY-RISK + 
-               WS-LOCATION-RISK + 
-               WS-MERCHANT-RISK + 
-               WS-BEHAVIORAL-RISK +
-               CUST-RISK-SCORE.
-
-       2800-DETERMINE-ACTION.
-           EVALUATE TRUE
-               WHEN WS-TOTAL-RISK-SCORE >= HIGH-RISK-THRESHOLD
-                   MOVE 'Y' TO WS-FRAUD-DETECTED
-                   ADD 1 TO WS-FRAUD-DETECTED-COUNT
-                   ADD 1 TO WS-DECLINED-COUNT
-               WHEN WS-TOTAL-RISK-SCORE >= MEDIUM-RISK-THRESHOLD
-                   PERFORM 2810-MANUAL-REVIEW-REQUIRED
-               WHEN OTHER
-                   ADD 1 TO WS-APPROVED-COUNT
-           END-EVALUATE.
-
-       2810-MANUAL-REVIEW-REQUIRED.
-      * Medium risk transactions require additional validation
-           IF RULE-08-TRIGGERED = 'Y' OR RULE-10-TRIGGERED = 'Y'
-               MOVE 'Y' TO WS-FRAUD-DETECTED
-               ADD 1 TO WS-FRAUD-DETECTED-COUNT
-           ELSE
-               ADD 1 TO WS-APPROVED-COUNT
-           END-IF.
-
-       2900-UPDATE-VELOCITY-DATA.
-           MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-           READ VELOCITY-FILE
-           IF WS-VELO-STATUS = '00'
-               ADD 1 TO VELO-TRANS-COUNT-1H
-               ADD 1 TO VELO-TRANS-COUNT-24H
-               ADD TRANS-AMOUNT TO VELO-AMOUNT-1H
-               ADD TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-               REWRITE VELOCITY-RECORD
-           ELSE
-      * Create new velocity record
-               MOVE TRANS-CARD-NUMBER TO VELO-CARD-NUMBER
-               MOVE 1 TO VELO-TRANS-COUNT-1H
-               MOVE 1 TO VELO-TRANS-COUNT-24H
-               MOVE TRANS-AMOUNT TO VELO-AMOUNT-1H
-               MOVE TRANS-AMOUNT TO VELO-AMOUNT-24H
-               MOVE FUNCTION CURRENT-DATE(9:6) TO VELO-LAST-UPDATE
-               MOVE 1 TO VELO-LOCATION-COUNT
-               MOVE 1 TO VELO-MERCHANT-COUNT
-               WRITE VELOCITY-RECORD
-           END-IF.
-
-       3000-LOG-DECISION.
-           MOVE WS-CURRENT-TIMESTAMP TO FRAUD-TIMESTAMP
-           MOVE TRANS-ID TO FRAUD-TRANS-ID
-           MOVE TRANS-CARD-NUMBER TO FRAUD-CARD-NUMBER
-           MOVE WS-TOTAL-RISK-SCORE TO FRAUD-RISK-SCORE
-           MOVE TRANS-AMOUNT TO FRAUD-AMOUNT
-           MOVE MERCH-NAME TO FRAUD-MERCHANT
-           MOVE TRANS-LOCATION-ZIP TO FRAUD-LOCATION
-           MOVE 'SYSTEM' TO FRAUD-ANALYST-ID
-           
-           IF WS-FRAUD-DETECTED = 'Y'
-               MOVE 'FRAUD_DETECTED' TO FRAUD-REASON-CODE
-               MOVE ACTION-DECLINE TO FRAUD-ACTION-TAKEN
-               STRING 'RULES_TRIGGERED: '
-                      RULE-01-TRIGGERED RULE-02-TRIGGERED 
-                      RULE-03-TRIGGERED RULE-04-TRIGGERED
-                      RULE-05-TRIGGERED RULE-06-TRIGGERED
-                      RULE-07-TRIGGERED RULE-08-TRIGGERED
-                      RULE-09-TRIGGERED RULE-10-TRIGGERED
-                      DELIMITED BY SIZE
-                      INTO FRAUD-RULE-TRIGGERED
-               MOVE 'TRANSACTION_DECLINED' TO FRAUD-RESOLUTION
-           ELSE
-               MOVE 'CLEAN_TRANS' TO FRAUD-REASON-CODE
-               MOVE ACTION-APPROVE TO FRAUD-ACTION-TAKEN
-               MOVE 'NO_RULES_TRIGGERED' TO FRAUD-RULE-TRIGGERED
-               MOVE 'TRANSACTION_APPROVED' TO FRAUD-RESOLUTION
-           END-IF
\ No newline at end of file
