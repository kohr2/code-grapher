@@ -0,0 +1,160 @@
+      *================================================================
+      * VASU BANKING SYSTEM - NIGHTLY BATCH DRIVER
+      * Sequences the end-of-day batch programs and checkpoints
+      * progress so a rerun after an abend restarts at the failed
+      * step instead of redoing already-completed work.
+      *================================================================
+
+      *----------------------------------------------------------------
+      * BATCH01 - BATCH JOB STEP DRIVER
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH01.
+       AUTHOR. ENTERPRISE-BANKING-SYSTEM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKFIL'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STEP-NAME          PIC X(8).
+           05  CKPT-STEP-NUMBER        PIC 9(2).
+           05  CKPT-STATUS             PIC X(1).
+               88  CKPT-COMPLETE       VALUE 'C'.
+           05  CKPT-DATE               PIC 9(8).
+           05  CKPT-TIME               PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-CKPT-STATUS          PIC XX.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  WS-CKPT-EOF-FLAG        PIC X VALUE 'N'.
+               88  CKPT-EOF-REACHED    VALUE 'Y'.
+           05  WS-STEP-IDX             PIC 9(2) COMP.
+
+      *    One entry per batch step, in run order. WS-STEP-DONE-FLAG
+      *    is set to 'Y' either by a checkpoint record found from a
+      *    prior run, or by this run completing that step.
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 4 TIMES INDEXED BY WS-STEP-IX.
+               10  WS-STEP-NAME        PIC X(8).
+               10  WS-STEP-DONE-FLAG   PIC X VALUE 'N'.
+                   88  STEP-DONE       VALUE 'Y'.
+
+       01  WS-STEP-NAMES-INIT.
+           05  FILLER                  PIC X(8) VALUE 'ACCT001'.
+           05  FILLER                  PIC X(8) VALUE 'TRAN001'.
+           05  FILLER                  PIC X(8) VALUE 'REW001'.
+           05  FILLER                  PIC X(8) VALUE 'CC001'.
+
+       01  WS-STEP-NAMES-TABLE REDEFINES WS-STEP-NAMES-INIT.
+           05  WS-STEP-NAME-INIT OCCURS 4 TIMES PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CHECKPOINTS
+           PERFORM 3000-RUN-STEPS
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+                   UNTIL WS-STEP-IX > 4
+               MOVE WS-STEP-NAME-INIT (WS-STEP-IX)
+                   TO WS-STEP-NAME (WS-STEP-IX)
+               MOVE 'N' TO WS-STEP-DONE-FLAG (WS-STEP-IX)
+           END-PERFORM.
+
+      *    Read any checkpoint records left by a prior, incomplete
+      *    run and mark those steps as already done so 3000-RUN-STEPS
+      *    skips them on this restart.
+       2000-LOAD-CHECKPOINTS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               MOVE 'N' TO WS-CKPT-EOF-FLAG
+               PERFORM 2010-READ-CHECKPOINT
+               PERFORM UNTIL CKPT-EOF-REACHED
+                   IF CKPT-COMPLETE
+                       PERFORM 2020-MARK-STEP-DONE
+                   END-IF
+                   PERFORM 2010-READ-CHECKPOINT
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2010-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CKPT-EOF-REACHED TO TRUE
+           END-READ.
+
+      *    Only a checkpoint from today's run counts as "already
+      *    done" for this run; CHECKPOINT-FILE is append-only, so
+      *    prior nights' records stay on file and must be ignored
+      *    once their date no longer matches WS-CURRENT-DATE.
+       2020-MARK-STEP-DONE.
+           IF CKPT-DATE = WS-CURRENT-DATE
+               PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+                       UNTIL WS-STEP-IX > 4
+                   IF WS-STEP-NAME (WS-STEP-IX) = CKPT-STEP-NAME
+                       SET STEP-DONE (WS-STEP-IX) TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *    Checkpoint records for this run are appended to whatever
+      *    was already on CHECKPOINT-FILE; 2020-MARK-STEP-DONE filters
+      *    by CKPT-DATE so only today's checkpoints mark a step done,
+      *    keeping the accumulating history harmless.
+       3000-RUN-STEPS.
+           OPEN EXTEND CHECKPOINT-FILE
+           PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+                   UNTIL WS-STEP-IX > 4
+               IF STEP-DONE (WS-STEP-IX)
+                   DISPLAY 'SKIPPING COMPLETED STEP: '
+                       WS-STEP-NAME (WS-STEP-IX)
+               ELSE
+                   PERFORM 3100-EXECUTE-STEP
+               END-IF
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       3100-EXECUTE-STEP.
+           DISPLAY 'EXECUTING STEP: ' WS-STEP-NAME (WS-STEP-IX)
+           EVALUATE WS-STEP-NAME (WS-STEP-IX)
+               WHEN 'ACCT001'
+                   CALL 'ACCT001'
+               WHEN 'TRAN001'
+                   CALL 'TRAN001'
+               WHEN 'REW001'
+                   CALL 'REW001'
+               WHEN 'CC001'
+                   CALL 'CC001'
+           END-EVALUATE
+           PERFORM 3200-WRITE-CHECKPOINT
+           SET STEP-DONE (WS-STEP-IX) TO TRUE.
+
+       3200-WRITE-CHECKPOINT.
+           MOVE WS-STEP-NAME (WS-STEP-IX) TO CKPT-STEP-NAME
+           MOVE WS-STEP-IX TO CKPT-STEP-NUMBER
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-CURRENT-DATE TO CKPT-DATE
+           MOVE WS-CURRENT-TIME TO CKPT-TIME
+           WRITE CHECKPOINT-RECORD.
+
+       9000-FINALIZE.
+           CONTINUE.
