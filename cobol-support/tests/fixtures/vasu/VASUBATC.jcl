@@ -0,0 +1,30 @@
+//VASUBATC JOB (ACCTG),'BANKING NIGHTLY BATCH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         RESTART=STEP1
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH RUN FOR THE VASU BANKING SYSTEM.
+//* STEP1 RUNS BATCH01, WHICH CALLS ACCT001, TRAN001, REW001 AND
+//* CC001 IN ORDER AND WRITES A CHECKPOINT RECORD TO CHECKFIL
+//* AFTER EACH ONE COMPLETES. IF THE JOB ABENDS, RESUBMIT WITH
+//* RESTART=STEP1 (ALREADY CODED ABOVE) - BATCH01 READS CHECKFIL
+//* ON STARTUP AND SKIPS ANY STEP ALREADY MARKED COMPLETE, SO
+//* ONLY THE REMAINING PROGRAMS ARE RUN.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=BATCH01
+//STEPLIB  DD   DSN=VASU.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=VASU.PROD.CUSTMAST,DISP=SHR
+//ACCTMAST DD   DSN=VASU.PROD.ACCTMAST,DISP=SHR
+//TRANLOG  DD   DSN=VASU.PROD.TRANLOG,DISP=SHR
+//CCMAST   DD   DSN=VASU.PROD.CCMAST,DISP=SHR
+//CCTRAN   DD   DSN=VASU.PROD.CCTRAN,DISP=SHR
+//FRAUDRUL DD   DSN=VASU.PROD.FRAUDRUL,DISP=SHR
+//AUDITLOG DD   DSN=VASU.PROD.AUDITLOG,DISP=MOD
+//NEWACCTS DD   DSN=VASU.PROD.NEWACCTS,DISP=SHR
+//REWMAST  DD   DSN=VASU.PROD.REWFILE,DISP=SHR
+//PTSTRAN  DD   DSN=VASU.PROD.PTSTRAN,DISP=SHR
+//CHECKFIL DD   DSN=VASU.PROD.CHECKFIL,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=25)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
