@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      * TRANSACTION-RECORD COPYBOOK (TRANCOPY)
+      *----------------------------------------------------------------
+       01  TRANSACTION-RECORD.
+           05  TRAN-ID                 PIC 9(15).
+           05  TRAN-ACCT-NUMBER        PIC 9(12).
+           05  TRAN-TYPE               PIC X(3).
+               88  DEPOSIT             VALUE 'DEP'.
+               88  WITHDRAWAL          VALUE 'WTH'.
+               88  TRANSFER            VALUE 'TRF'.
+               88  PAYMENT             VALUE 'PAY'.
+               88  INTEREST            VALUE 'INT'.
+               88  FEE                 VALUE 'FEE'.
+               88  REVERSAL            VALUE 'REV'.
+               88  PURCHASE            VALUE 'PUR'.
+           05  TRAN-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  TRAN-DATE               PIC 9(8).
+           05  TRAN-TIME               PIC 9(6).
+           05  TRAN-DESCRIPTION        PIC X(50).
+           05  TRAN-MERCHANT-ID        PIC X(15).
+           05  TRAN-LOCATION           PIC X(30).
+           05  TRAN-STATUS             PIC X(1).
+               88  TRAN-PENDING        VALUE 'P'.
+               88  TRAN-POSTED         VALUE 'C'.
+               88  TRAN-REVERSED       VALUE 'R'.
+               88  TRAN-DECLINED       VALUE 'D'.
+           05  TRAN-AUTH-CODE          PIC X(6).
+           05  TRAN-REFERENCE          PIC X(20).
