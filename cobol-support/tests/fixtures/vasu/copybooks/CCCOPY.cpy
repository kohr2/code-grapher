@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * CREDIT CARD RECORD COPYBOOK (CCCOPY)
+      *----------------------------------------------------------------
+       01  CREDIT-CARD-RECORD.
+           05  CC-NUMBER               PIC 9(16).
+           05  CC-ACCT-NUMBER          PIC 9(12).
+           05  CC-CUST-ID              PIC 9(10).
+           05  CC-TYPE                 PIC X(2).
+               88  VISA-CARD           VALUE 'VI'.
+               88  MASTERCARD          VALUE 'MC'.
+               88  AMEX-CARD           VALUE 'AX'.
+           05  CC-STATUS               PIC X(1).
+               88  CC-ACTIVE           VALUE 'A'.
+               88  CC-BLOCKED          VALUE 'B'.
+               88  CC-EXPIRED          VALUE 'E'.
+               88  CC-STOLEN           VALUE 'S'.
+           05  CC-EXPIRY-DATE          PIC 9(4).
+           05  CC-CVV                  PIC 9(3).
+           05  CC-ISSUE-DATE           PIC 9(8).
+           05  CC-CREDIT-LIMIT         PIC S9(9)V99 COMP-3.
+           05  CC-AVAILABLE-CREDIT     PIC S9(9)V99 COMP-3.
+           05  CC-CASH-ADVANCE-LIMIT   PIC S9(9)V99 COMP-3.
+           05  CC-APR                  PIC S9(3)V99 COMP-3.
+           05  CC-LAST-PAYMENT-DATE    PIC 9(8).
+           05  CC-LAST-PAYMENT-AMT     PIC S9(9)V99 COMP-3.
+           05  CC-MIN-PAYMENT-DUE      PIC S9(9)V99 COMP-3.
+           05  CC-PAYMENT-DUE-DATE     PIC 9(8).
+           05  CC-LAST-STMT-BALANCE    PIC S9(9)V99 COMP-3.
+           05  CC-LAST-STMT-DATE       PIC 9(8).
