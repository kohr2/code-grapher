@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * FRAUD CASE RECORD COPYBOOK (FRAUDCOPY)
+      *----------------------------------------------------------------
+       01  FRAUD-CASE-RECORD.
+           05  CASE-ID                 PIC 9(12).
+           05  CASE-TRANS-ID           PIC 9(12).
+           05  CASE-CARD-NUMBER        PIC 9(16).
+           05  CASE-RISK-SCORE         PIC 9(3).
+           05  CASE-PRIORITY           PIC X(8).
+               88  CASE-CRITICAL       VALUE 'CRITICAL'.
+               88  CASE-HIGH           VALUE 'HIGH'.
+               88  CASE-MEDIUM         VALUE 'MEDIUM'.
+               88  CASE-LOW            VALUE 'LOW'.
+           05  CASE-STATUS-CODE        PIC X(1).
+               88  CASE-OPEN           VALUE 'O'.
+               88  CASE-IN-REVIEW      VALUE 'R'.
+               88  CASE-CLOSED         VALUE 'C'.
+           05  CASE-ASSIGNED-ANALYST   PIC X(10).
+           05  CASE-OPENED-DATE        PIC 9(8).
+           05  CASE-OPENED-TIME        PIC 9(6).
+           05  CASE-CLOSED-DATE        PIC 9(8).
+           05  CASE-RESOLUTION-NOTES   PIC X(100).
+           05  FILLER                  PIC X(20).
