@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      * CUSTOMER-RECORD COPYBOOK (CUSTCOPY)
+      *----------------------------------------------------------------
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC 9(10).
+           05  CUST-SSN                PIC 9(9).
+           05  CUST-FIRST-NAME         PIC X(20).
+           05  CUST-LAST-NAME          PIC X(25).
+           05  CUST-DOB                PIC 9(8).
+           05  CUST-PHONE              PIC 9(10).
+           05  CUST-EMAIL              PIC X(50).
+           05  CUST-ADDRESS.
+               10  ADDR-LINE1          PIC X(35).
+               10  ADDR-LINE2          PIC X(35).
+               10  ADDR-CITY           PIC X(20).
+               10  ADDR-STATE          PIC X(2).
+               10  ADDR-ZIP            PIC 9(5).
+           05  CUST-CREDIT-SCORE       PIC 9(3).
+           05  CUST-STATUS             PIC X(1).
+               88  CUST-ACTIVE         VALUE 'A'.
+               88  CUST-INACTIVE       VALUE 'I'.
+               88  CUST-DECEASED       VALUE 'D'.
+           05  CUST-CREATE-DATE        PIC 9(8).
+           05  CUST-LAST-UPDATE        PIC 9(8).
