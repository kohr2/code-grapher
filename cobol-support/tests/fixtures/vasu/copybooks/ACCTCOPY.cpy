@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * ACCOUNT-RECORD COPYBOOK (ACCTCOPY)
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(12).
+           05  ACCT-CUST-ID            PIC 9(10).
+           05  ACCT-TYPE               PIC X(2).
+               88  CHECKING-ACCT       VALUE 'CK'.
+               88  SAVINGS-ACCT        VALUE 'SV'.
+               88  BUSINESS-ACCT       VALUE 'BZ'.
+               88  CREDIT-CARD         VALUE 'CC'.
+               88  MORTGAGE-ACCT       VALUE 'MG'.
+           05  ACCT-STATUS             PIC X(1).
+               88  ACCT-ACTIVE         VALUE 'A'.
+               88  ACCT-CLOSED         VALUE 'C'.
+               88  ACCT-FROZEN         VALUE 'F'.
+               88  ACCT-DORMANT        VALUE 'D'.
+           05  ACCT-OPEN-DATE          PIC 9(8).
+           05  ACCT-CLOSE-DATE         PIC 9(8).
+           05  ACCT-CURRENT-BALANCE    PIC S9(13)V99 COMP-3.
+           05  ACCT-AVAILABLE-BALANCE  PIC S9(13)V99 COMP-3.
+           05  ACCT-CREDIT-LIMIT       PIC S9(13)V99 COMP-3.
+           05  ACCT-INTEREST-RATE      PIC S9(3)V99 COMP-3.
+           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
+           05  ACCT-LAST-STMT-DATE     PIC 9(8).
+           05  ACCT-LAST-UPDATE        PIC 9(8).
