@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUD-CASE-MAINT.
+       AUTHOR. FRAUD-DETECTION-TEAM.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15.
+       OBJECT-COMPUTER. IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRAUD-CASE-FILE ASSIGN TO 'FRAUDCAS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASE-ID
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT CASE-MAINT-FILE ASSIGN TO 'CASEMAINT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FRAUD-CASE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 204 CHARACTERS.
+       COPY FRAUDCOPY.
+
+      * One maintenance transaction per case action - assign an
+      * analyst or close a case with resolution notes.
+       FD  CASE-MAINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 130 CHARACTERS.
+       01  CASE-MAINT-RECORD.
+           05  MAINT-ACTION-CODE       PIC X(1).
+               88  MAINT-ASSIGN        VALUE 'A'.
+               88  MAINT-CLOSE         VALUE 'C'.
+           05  MAINT-CASE-ID           PIC 9(12).
+           05  MAINT-ANALYST-ID        PIC X(10).
+           05  MAINT-RESOLUTION-NOTES  PIC X(100).
+           05  FILLER                  PIC X(7).
+
+       WORKING-STORAGE SECTION.
+
+      * File Status Variables
+       01  WS-CASE-STATUS              PIC XX.
+       01  WS-MAINT-STATUS             PIC XX.
+
+      * Control Variables
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+           88  EOF-REACHED             VALUE 'Y'.
+
+      * Work Variables
+       01  WS-WORK-DATE                PIC 9(8).
+       01  WS-WORK-TIME                PIC 9(6).
+
+      * Counters and Statistics
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(6) VALUE ZERO.
+           05  WS-CASES-ASSIGNED       PIC 9(6) VALUE ZERO.
+           05  WS-CASES-CLOSED         PIC 9(6) VALUE ZERO.
+           05  WS-CASES-NOT-FOUND      PIC 9(6) VALUE ZERO.
+
+      * Error Messages
+       01  WS-ERROR-MESSAGES.
+           05  ERR-FILE-NOT-FOUND      PIC X(50)
+               VALUE 'ERROR: Required file not found or accessible'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL SECTION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-PROGRAM
+           PERFORM 2000-PROCESS-MAINTENANCE
+           PERFORM 9000-FINALIZE-PROGRAM
+           STOP RUN.
+
+       1000-INITIALIZE-PROGRAM SECTION.
+       1000-INIT-START.
+           DISPLAY 'FRAUD CASE MAINTENANCE - INITIALIZING'
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-INITIALIZE-VARIABLES.
+
+       1100-OPEN-FILES.
+           OPEN I-O FRAUD-CASE-FILE
+           IF WS-CASE-STATUS NOT = '00'
+               DISPLAY ERR-FILE-NOT-FOUND ' - FRAUD CASE FILE'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CASE-MAINT-FILE
+           IF WS-MAINT-STATUS NOT = '00'
+               DISPLAY ERR-FILE-NOT-FOUND ' - CASE MAINTENANCE FILE'
+               STOP RUN
+           END-IF.
+
+       1200-INITIALIZE-VARIABLES.
+           ACCEPT WS-WORK-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-WORK-TIME FROM TIME
+           MOVE 'N' TO WS-EOF-FLAG
+           INITIALIZE WS-COUNTERS.
+
+       2000-PROCESS-MAINTENANCE SECTION.
+       2000-PROCESS-START.
+           DISPLAY 'BEGINNING CASE MAINTENANCE PROCESSING'
+           PERFORM 2100-READ-MAINT-RECORD
+           PERFORM UNTIL EOF-REACHED
+               PERFORM 2200-APPLY-MAINTENANCE
+               PERFORM 2100-READ-MAINT-RECORD
+           END-PERFORM
+           DISPLAY 'CASE MAINTENANCE PROCESSING COMPLETED'.
+
+       2100-READ-MAINT-RECORD.
+           READ CASE-MAINT-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2200-APPLY-MAINTENANCE.
+           MOVE MAINT-CASE-ID TO CASE-ID
+           READ FRAUD-CASE-FILE
+               INVALID KEY
+                   DISPLAY 'FRAUD CASE NOT FOUND: ' MAINT-CASE-ID
+                   ADD 1 TO WS-CASES-NOT-FOUND
+               NOT INVALID KEY
+                   EVALUATE TRUE
+                       WHEN MAINT-ASSIGN
+                           PERFORM 2210-ASSIGN-ANALYST
+                       WHEN MAINT-CLOSE
+                           PERFORM 2220-CLOSE-CASE
+                       WHEN OTHER
+                           DISPLAY 'INVALID ACTION CODE: '
+                               MAINT-ACTION-CODE
+                   END-EVALUATE
+           END-READ.
+
+       2210-ASSIGN-ANALYST.
+           MOVE MAINT-ANALYST-ID TO CASE-ASSIGNED-ANALYST
+           SET CASE-IN-REVIEW TO TRUE
+           REWRITE FRAUD-CASE-RECORD
+           ADD 1 TO WS-CASES-ASSIGNED
+           DISPLAY 'CASE ASSIGNED: ' CASE-ID ' TO ' MAINT-ANALYST-ID.
+
+       2220-CLOSE-CASE.
+           IF MAINT-ANALYST-ID NOT = SPACES
+               MOVE MAINT-ANALYST-ID TO CASE-ASSIGNED-ANALYST
+           END-IF
+           SET CASE-CLOSED TO TRUE
+           MOVE WS-WORK-DATE TO CASE-CLOSED-DATE
+           MOVE MAINT-RESOLUTION-NOTES TO CASE-RESOLUTION-NOTES
+           REWRITE FRAUD-CASE-RECORD
+           ADD 1 TO WS-CASES-CLOSED
+           DISPLAY 'CASE CLOSED: ' CASE-ID.
+
+       9000-FINALIZE-PROGRAM SECTION.
+       9000-FINALIZE-START.
+           PERFORM 9100-CLOSE-FILES
+           PERFORM 9200-DISPLAY-FINAL-STATS
+           DISPLAY 'FRAUD CASE MAINTENANCE - PROCESSING COMPLETED'.
+
+       9100-CLOSE-FILES.
+           CLOSE FRAUD-CASE-FILE
+           CLOSE CASE-MAINT-FILE.
+
+       9200-DISPLAY-FINAL-STATS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'FINAL PROCESSING STATISTICS'
+           DISPLAY '=========================================='
+           DISPLAY 'MAINTENANCE RECORDS READ: ' WS-RECORDS-READ
+           DISPLAY 'CASES ASSIGNED: ' WS-CASES-ASSIGNED
+           DISPLAY 'CASES CLOSED: ' WS-CASES-CLOSED
+           DISPLAY 'CASES NOT FOUND: ' WS-CASES-NOT-FOUND
+           DISPLAY '=========================================='.
