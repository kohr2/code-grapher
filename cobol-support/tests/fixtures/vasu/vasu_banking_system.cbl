@@ -1,117 +1,18 @@
-*================================================================
+      *================================================================
       * ENTERPRISE BANKING SYSTEM - COMPLETE COBOL IMPLEMENTATION
       * Simulates real-world bank operations with 4 integrated systems
       *================================================================
 
       *================================================================
       * COMMON COPYBOOKS AND DATA STRUCTURES
+      *
+      * The shared CUSTOMER-RECORD, ACCOUNT-RECORD, TRANSACTION-RECORD
+      * and CREDIT-CARD-RECORD layouts live in copybooks/CUSTCOPY.cpy,
+      * copybooks/ACCTCOPY.cpy, copybooks/TRANCOPY.cpy and
+      * copybooks/CCCOPY.cpy, and are pulled in with COPY statements in
+      * each program's FILE SECTION below.
       *================================================================
 
-      *----------------------------------------------------------------
-      * CUSTOMER-RECORD COPYBOOK (CUSTCOPY)
-      *----------------------------------------------------------------
-       01  CUSTOMER-RECORD.
-           05  CUST-ID                 PIC 9(10).
-           05  CUST-SSN                PIC 9(9).
-           05  CUST-FIRST-NAME         PIC X(20).
-           05  CUST-LAST-NAME          PIC X(25).
-           05  CUST-DOB                PIC 9(8).
-           05  CUST-PHONE              PIC 9(10).
-           05  CUST-EMAIL              PIC X(50).
-           05  CUST-ADDRESS.
-               10  ADDR-LINE1          PIC X(35).
-               10  ADDR-LINE2          PIC X(35).
-               10  ADDR-CITY           PIC X(20).
-               10  ADDR-STATE          PIC X(2).
-               10  ADDR-ZIP            PIC 9(5).
-           05  CUST-CREDIT-SCORE       PIC 9(3).
-           05  CUST-STATUS             PIC X(1).
-               88  CUST-ACTIVE         VALUE 'A'.
-               88  CUST-INACTIVE       VALUE 'I'.
-               88  CUST-DECEASED       VALUE 'D'.
-           05  CUST-CREATE-DATE        PIC 9(8).
-           05  CUST-LAST-UPDATE        PIC 9(8).
-
-      *----------------------------------------------------------------
-      * ACCOUNT-RECORD COPYBOOK (ACCTCOPY)
-      *----------------------------------------------------------------
-       01  ACCOUNT-RECORD.
-           05  ACCT-NUMBER             PIC 9(12).
-           05  ACCT-CUST-ID            PIC 9(10).
-           05  ACCT-TYPE               PIC X(2).
-               88  CHECKING-ACCT       VALUE 'CK'.
-               88  SAVINGS-ACCT        VALUE 'SV'.
-               88  BUSINESS-ACCT       VALUE 'BZ'.
-               88  CREDIT-CARD         VALUE 'CC'.
-               88  MORTGAGE-ACCT       VALUE 'MG'.
-           05  ACCT-STATUS             PIC X(1).
-               88  ACCT-ACTIVE         VALUE 'A'.
-               88  ACCT-CLOSED         VALUE 'C'.
-               88  ACCT-FROZEN         VALUE 'F'.
-               88  ACCT-DORMANT        VALUE 'D'.
-           05  ACCT-OPEN-DATE          PIC 9(8).
-           05  ACCT-CLOSE-DATE         PIC 9(8).
-           05  ACCT-CURRENT-BALANCE    PIC S9(13)V99 COMP-3.
-           05  ACCT-AVAILABLE-BALANCE  PIC S9(13)V99 COMP-3.
-           05  ACCT-CREDIT-LIMIT       PIC S9(13)V99 COMP-3.
-           05  ACCT-INTEREST-RATE      PIC S9(3)V99 COMP-3.
-           05  ACCT-OVERDRAFT-LIMIT    PIC S9(9)V99 COMP-3.
-           05  ACCT-LAST-STMT-DATE     PIC 9(8).
-           05  ACCT-LAST-UPDATE        PIC 9(8).
-
-      *----------------------------------------------------------------
-      * TRANSACTION-RECORD COPYBOOK (TRANCOPY)
-      *----------------------------------------------------------------
-       01  TRANSACTION-RECORD.
-           05  TRAN-ID                 PIC 9(15).
-           05  TRAN-ACCT-NUMBER        PIC 9(12).
-           05  TRAN-TYPE               PIC X(3).
-               88  DEPOSIT             VALUE 'DEP'.
-               88  WITHDRAWAL          VALUE 'WTH'.
-               88  TRANSFER            VALUE 'TRF'.
-               88  PAYMENT             VALUE 'PAY'.
-               88  INTEREST            VALUE 'INT'.
-               88  FEE                 VALUE 'FEE'.
-               88  REVERSAL            VALUE 'REV'.
-               88  PURCHASE            VALUE 'PUR'.
-           05  TRAN-AMOUNT             PIC S9(13)V99 COMP-3.
-           05  TRAN-DATE               PIC 9(8).
-           05  TRAN-TIME               PIC 9(6).
-           05  TRAN-DESCRIPTION        PIC X(50).
-           05  TRAN-MERCHANT-ID        PIC X(15).
-           05  TRAN-LOCATION           PIC X(30).
-           05  TRAN-STATUS             PIC X(1).
-               88  TRAN-PENDING        VALUE 'P'.
-               88  TRAN-POSTED         VALUE 'C'.
-               88  TRAN-REVERSED       VALUE 'R'.
-               88  TRAN-DECLINED       VALUE 'D'.
-           05  TRAN-AUTH-CODE          PIC X(6).
-           05  TRAN-REFERENCE          PIC X(20).
-
-      *----------------------------------------------------------------
-      * CREDIT CARD RECORD COPYBOOK (CCCOPY)
-      *----------------------------------------------------------------
-       01  CREDIT-CARD-RECORD.
-           05  CC-NUMBER               PIC 9(16).
-           05  CC-ACCT-NUMBER          PIC 9(12).
-           05  CC-CUST-ID              PIC 9(10).
-           05  CC-TYPE                 PIC X(2).
-               88  VISA-CARD           VALUE 'VI'.
-               88  MASTERCARD          VALUE 'MC'.
-               88  AMEX-CARD           VALUE 'AX'.
-           05  CC-STATUS               PIC X(1).
-               88  CC-ACTIVE           VALUE 'A'.
-               88  CC-BLOCKED          VALUE 'B'.
-               88  CC-EXPIRED          VALUE 'E'.
-               88  CC-STOLEN           VALUE 'S'.
-           05  CC-EXPIRY-DATE          PIC 9(4).
-           05  CC-CVV                  PIC 9(3).
-           05  CC-ISSUE-DATE           PIC 9(8).
-           05  CC-CREDIT-LIMIT         PIC S9(9)V99 COMP-3.
-           05  CC-AVAILABLE-CREDIT     PIC S9(9)V99 COMP-3.
-           05  CC-CASH-ADVANCE-LIMIT   PIC S9(9)V99 COMP-3.
-           05  CC-APR                  PIC S9(3)V99 COMP-3.
-
       *================================================================
       * SYSTEM 1: ACCOUNT MANAGEMENT SYSTEM (ACCTMGMT)
       *================================================================
@@ -144,27 +45,42 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUDIT-STATUS.
 
+           SELECT NEW-ACCOUNT-REQUEST ASSIGN TO 'NEWACCTS'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
        COPY CUSTCOPY.
-       
+
        FD  ACCOUNT-FILE.
        COPY ACCTCOPY.
-       
+
        FD  AUDIT-FILE.
        01  AUDIT-RECORD            PIC X(200).
 
+       FD  NEW-ACCOUNT-REQUEST.
+       01  NEW-ACCOUNT-REQUEST-RECORD.
+           05  NAR-CUST-ID             PIC 9(10).
+           05  NAR-ACCT-TYPE           PIC X(2).
+           05  NAR-INITIAL-DEP         PIC S9(13)V99 COMP-3.
+           05  NAR-CREDIT-LIMIT        PIC S9(13)V99 COMP-3.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-CUST-STATUS          PIC XX.
            05  WS-ACCT-STATUS          PIC XX.
            05  WS-AUDIT-STATUS         PIC XX.
+           05  WS-REQUEST-STATUS       PIC XX.
 
        01  WS-WORK-AREAS.
            05  WS-CURRENT-DATE         PIC 9(8).
            05  WS-CURRENT-TIME         PIC 9(6).
            05  WS-NEW-ACCOUNT-NUMBER   PIC 9(12).
+           05  WS-EOF-FLAG             PIC X VALUE 'N'.
+               88  REQUEST-EOF         VALUE 'Y'.
            05  WS-RESPONSE-CODE        PIC X(2).
                88  SUCCESS             VALUE '00'.
                88  CUSTOMER-NOT-FOUND  VALUE '01'.
@@ -189,23 +105,35 @@
            OPEN INPUT CUSTOMER-FILE
            OPEN I-O ACCOUNT-FILE
            OPEN OUTPUT AUDIT-FILE
+           OPEN INPUT NEW-ACCOUNT-REQUEST
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
            MOVE SPACES TO WS-RESPONSE-CODE.
 
        2000-PROCESS-REQUEST.
-      *    In real implementation, this would accept input from CICS
-      *    For demo purposes, we'll simulate with hard-coded values
-           MOVE 1234567890 TO WS-INPUT-CUST-ID
-           MOVE 'CK' TO WS-INPUT-ACCT-TYPE
-           MOVE 1000.00 TO WS-INPUT-INITIAL-DEP
-           
-           PERFORM 2100-VALIDATE-CUSTOMER
-           IF SUCCESS
-               PERFORM 2200-GENERATE-ACCOUNT-NUMBER
-               PERFORM 2300-CREATE-ACCOUNT-RECORD
-               PERFORM 2400-WRITE-AUDIT-LOG
-           END-IF.
+           PERFORM 2010-READ-REQUEST
+           PERFORM UNTIL REQUEST-EOF
+               PERFORM 2100-VALIDATE-CUSTOMER
+               IF SUCCESS
+                   PERFORM 2200-GENERATE-ACCOUNT-NUMBER
+                   PERFORM 2300-CREATE-ACCOUNT-RECORD
+                   IF SUCCESS
+                       PERFORM 2400-WRITE-AUDIT-LOG
+                   END-IF
+               END-IF
+               PERFORM 2010-READ-REQUEST
+           END-PERFORM.
+
+       2010-READ-REQUEST.
+           READ NEW-ACCOUNT-REQUEST
+               AT END
+                   SET REQUEST-EOF TO TRUE
+               NOT AT END
+                   MOVE NAR-CUST-ID TO WS-INPUT-CUST-ID
+                   MOVE NAR-ACCT-TYPE TO WS-INPUT-ACCT-TYPE
+                   MOVE NAR-INITIAL-DEP TO WS-INPUT-INITIAL-DEP
+                   MOVE NAR-CREDIT-LIMIT TO WS-INPUT-CREDIT-LIMIT
+           END-READ.
 
        2100-VALIDATE-CUSTOMER.
            MOVE WS-INPUT-CUST-ID TO CUST-ID
@@ -222,9 +150,9 @@
 
        2200-GENERATE-ACCOUNT-NUMBER.
       *    Simple account number generation logic
-           COMPUTE WS-NEW-ACCOUNT-NUMBER = 
-               WS-INPUT-CUST-ID * 100 + 
-               FUNCTION CURRENT-DATE(7:2).
+           COMPUTE WS-NEW-ACCOUNT-NUMBER =
+               WS-INPUT-CUST-ID * 100 +
+               FUNCTION MOD(WS-CURRENT-DATE, 100).
 
        2300-CREATE-ACCOUNT-RECORD.
            INITIALIZE ACCOUNT-RECORD
@@ -259,11 +187,14 @@
        3000-FINALIZE.
            CLOSE CUSTOMER-FILE
            CLOSE ACCOUNT-FILE
-           CLOSE AUDIT-FILE.
+           CLOSE AUDIT-FILE
+           CLOSE NEW-ACCOUNT-REQUEST.
 
       *----------------------------------------------------------------
       * ACCT002 - ACCOUNT INQUIRY PROGRAM
       *----------------------------------------------------------------
+       END PROGRAM ACCT001.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT002.
        
@@ -323,6 +254,236 @@
        3000-FINALIZE.
            CLOSE ACCOUNT-FILE.
 
+      *----------------------------------------------------------------
+      * ACCT003 - MONTHLY STATEMENT GENERATION
+      *----------------------------------------------------------------
+       END PROGRAM ACCT002.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT003.
+       AUTHOR. ENTERPRISE-BANKING-SYSTEM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-ID
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO 'STMTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCTCOPY.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANCOPY.
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-RECORD            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-ACCT-STATUS          PIC XX.
+           05  WS-TRAN-STATUS          PIC XX.
+           05  WS-STMT-STATUS          PIC XX.
+
+       01  WS-WORK-AREAS.
+           05  WS-ACCT-EOF-FLAG        PIC X VALUE 'N'.
+               88  ACCOUNT-EOF         VALUE 'Y'.
+           05  WS-TRAN-EOF-FLAG        PIC X VALUE 'N'.
+               88  TRAN-EOF-REACHED    VALUE 'Y'.
+           05  WS-STMT-DUE-FLAG        PIC X VALUE 'N'.
+               88  STATEMENT-DUE       VALUE 'Y'.
+           05  WS-MONTHS-ELAPSED       PIC S9(5) COMP-3.
+           05  WS-TRAN-ID-START        PIC 9(15) VALUE ZEROS.
+           05  WS-NET-CHANGE           PIC S9(13)V99 COMP-3.
+           05  WS-OPENING-BALANCE      PIC S9(13)V99 COMP-3.
+           05  WS-RUNNING-BALANCE      PIC S9(13)V99 COMP-3.
+           05  WS-STMT-AMT             PIC -(11)9.99.
+           05  WS-STMT-BAL             PIC -(11)9.99.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 9(2).
+               10  WS-CURR-DAY         PIC 9(2).
+
+       01  WS-LAST-STMT-DATE-FIELDS.
+           05  WS-LAST-STMT-DATE       PIC 9(8).
+           05  WS-LAST-STMT-DATE-X REDEFINES WS-LAST-STMT-DATE.
+               10  WS-LAST-YEAR        PIC 9(4).
+               10  WS-LAST-MONTH       PIC 9(2).
+               10  WS-LAST-DAY         PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCOUNT-FILE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS-ACCOUNTS.
+           PERFORM 2010-READ-ACCOUNT
+           PERFORM UNTIL ACCOUNT-EOF
+               PERFORM 2100-CHECK-STATEMENT-DUE
+               IF STATEMENT-DUE
+                   PERFORM 2200-COMPUTE-OPENING-BALANCE
+                   PERFORM 2300-PRINT-STATEMENT
+                   PERFORM 2400-UPDATE-STMT-DATE
+               END-IF
+               PERFORM 2010-READ-ACCOUNT
+           END-PERFORM.
+
+       2010-READ-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+       2100-CHECK-STATEMENT-DUE.
+           MOVE 'N' TO WS-STMT-DUE-FLAG
+           MOVE ACCT-LAST-STMT-DATE TO WS-LAST-STMT-DATE
+           COMPUTE WS-MONTHS-ELAPSED =
+               (WS-CURR-YEAR - WS-LAST-YEAR) * 12 +
+               (WS-CURR-MONTH - WS-LAST-MONTH)
+           IF WS-MONTHS-ELAPSED >= 1
+               SET STATEMENT-DUE TO TRUE
+           END-IF.
+
+      *    First pass over TRANSACTION-FILE for this account: derive
+      *    the opening balance by backing the period's net change out
+      *    of the live closing balance carried on ACCOUNT-RECORD.
+       2200-COMPUTE-OPENING-BALANCE.
+           MOVE ZEROS TO WS-NET-CHANGE
+           MOVE WS-TRAN-ID-START TO TRAN-ID
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TRAN-ID
+           MOVE 'N' TO WS-TRAN-EOF-FLAG
+           PERFORM UNTIL TRAN-EOF-REACHED
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       SET TRAN-EOF-REACHED TO TRUE
+               END-READ
+               IF NOT TRAN-EOF-REACHED
+                   IF TRAN-ACCT-NUMBER = ACCT-NUMBER AND
+                      TRAN-DATE > WS-LAST-STMT-DATE
+                       PERFORM 2250-ACCUMULATE-NET-CHANGE
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE WS-OPENING-BALANCE =
+               ACCT-CURRENT-BALANCE - WS-NET-CHANGE.
+
+      *    CC accounts carry a revolving balance that PURCHASE
+      *    increases, the opposite of the debit-account convention
+      *    below; mirrors TRAN001 2200-PROCESS-APPROVED-TRANSACTION.
+       2250-ACCUMULATE-NET-CHANGE.
+           IF CREDIT-CARD
+               IF PURCHASE OR INTEREST
+                   ADD TRAN-AMOUNT TO WS-NET-CHANGE
+               ELSE
+                   SUBTRACT TRAN-AMOUNT FROM WS-NET-CHANGE
+               END-IF
+           ELSE
+               IF DEPOSIT OR INTEREST OR REVERSAL
+                   ADD TRAN-AMOUNT TO WS-NET-CHANGE
+               ELSE
+                   SUBTRACT TRAN-AMOUNT FROM WS-NET-CHANGE
+               END-IF
+           END-IF.
+
+      *    Second pass over TRANSACTION-FILE for this account: print
+      *    the statement header, one line per transaction, and the
+      *    closing-balance footer.
+       2300-PRINT-STATEMENT.
+           PERFORM 2310-PRINT-HEADER
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+           MOVE WS-TRAN-ID-START TO TRAN-ID
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TRAN-ID
+           MOVE 'N' TO WS-TRAN-EOF-FLAG
+           PERFORM UNTIL TRAN-EOF-REACHED
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       SET TRAN-EOF-REACHED TO TRUE
+               END-READ
+               IF NOT TRAN-EOF-REACHED
+                   IF TRAN-ACCT-NUMBER = ACCT-NUMBER AND
+                      TRAN-DATE > WS-LAST-STMT-DATE
+                       PERFORM 2320-PRINT-TRAN-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 2330-PRINT-FOOTER.
+
+       2310-PRINT-HEADER.
+           MOVE WS-OPENING-BALANCE TO WS-STMT-BAL
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING 'STATEMENT FOR ACCOUNT: ' ACCT-NUMBER
+               ' OPENING BALANCE: ' WS-STMT-BAL
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+       2320-PRINT-TRAN-LINE.
+           PERFORM 2340-ACCUMULATE-RUNNING-BALANCE
+           MOVE TRAN-AMOUNT TO WS-STMT-AMT
+           MOVE WS-RUNNING-BALANCE TO WS-STMT-BAL
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING '  ' TRAN-DATE ' ' TRAN-TYPE ' ' TRAN-DESCRIPTION
+               ' AMOUNT: ' WS-STMT-AMT ' BALANCE: ' WS-STMT-BAL
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+       2340-ACCUMULATE-RUNNING-BALANCE.
+           IF CREDIT-CARD
+               IF PURCHASE OR INTEREST
+                   ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+               ELSE
+                   SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+               END-IF
+           ELSE
+               IF DEPOSIT OR INTEREST OR REVERSAL
+                   ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+               ELSE
+                   SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+               END-IF
+           END-IF.
+
+       2330-PRINT-FOOTER.
+           MOVE ACCT-CURRENT-BALANCE TO WS-STMT-BAL
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING 'CLOSING BALANCE: ' WS-STMT-BAL
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+       2400-UPDATE-STMT-DATE.
+           MOVE WS-CURRENT-DATE TO ACCT-LAST-STMT-DATE
+           REWRITE ACCOUNT-RECORD.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-FILE.
+
       *================================================================
       * SYSTEM 2: TRANSACTION PROCESSING SYSTEM (TRANPROC)
       *================================================================
@@ -330,6 +491,8 @@
       *----------------------------------------------------------------
       * TRAN001 - TRANSACTION VALIDATION AND PROCESSING
       *----------------------------------------------------------------
+       END PROGRAM ACCT003.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRAN001.
        
@@ -376,6 +539,7 @@
            05  WS-CURRENT-TIME         PIC 9(6).
            05  WS-NEW-BALANCE          PIC S9(13)V99 COMP-3.
            05  WS-AUTH-CODE            PIC X(6).
+           05  WS-AUTH-CODE-NUM        PIC 9(6).
            05  WS-TRANSACTION-ID       PIC 9(15).
 
        01  WS-INPUT-TRANSACTION.
@@ -485,8 +649,9 @@
            REWRITE ACCOUNT-RECORD
            
       *    Generate authorization code
-           COMPUTE WS-AUTH-CODE = 
-               FUNCTION RANDOM * 900000 + 100000.
+           COMPUTE WS-AUTH-CODE-NUM =
+               FUNCTION RANDOM * 900000 + 100000
+           MOVE WS-AUTH-CODE-NUM TO WS-AUTH-CODE.
 
        2300-PROCESS-DECLINED-TRANSACTION.
            IF NOT ACCOUNT-VALID
@@ -501,10 +666,10 @@
            MOVE '000000' TO WS-AUTH-CODE.
 
        2400-LOG-TRANSACTION.
-           COMPUTE WS-TRANSACTION-ID = 
-               FUNCTION CURRENT-DATE(9:7) * 100000 +
+           COMPUTE WS-TRANSACTION-ID =
+               WS-CURRENT-TIME * 100000 +
                FUNCTION RANDOM * 99999
-               
+
            INITIALIZE TRANSACTION-RECORD
            MOVE WS-TRANSACTION-ID TO TRAN-ID
            MOVE WS-IN-ACCT-NUMBER TO TRAN-ACCT-NUMBER
@@ -529,6 +694,124 @@
            CLOSE TRANSACTION-FILE
            CLOSE CC-FILE.
 
+      *----------------------------------------------------------------
+      * TRAN002 - NIGHTLY INTEREST ACCRUAL
+      *----------------------------------------------------------------
+       END PROGRAM TRAN001.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRAN002.
+       AUTHOR. ENTERPRISE-BANKING-SYSTEM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANLOG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-ID
+               FILE STATUS IS WS-TRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCTCOPY.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANCOPY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-ACCT-STATUS          PIC XX.
+           05  WS-TRAN-STATUS          PIC XX.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  WS-ACCT-EOF-FLAG        PIC X VALUE 'N'.
+               88  ACCOUNT-EOF         VALUE 'Y'.
+           05  WS-TRANSACTION-ID       PIC 9(15).
+           05  WS-INTEREST-AMOUNT      PIC S9(13)V99 COMP-3.
+           05  WS-NEW-BALANCE          PIC S9(13)V99 COMP-3.
+           05  WS-DAILY-RATE           PIC S9(3)V9(7) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCOUNT-FILE
+           OPEN I-O TRANSACTION-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+       2000-PROCESS-ACCOUNTS.
+           PERFORM 2010-READ-ACCOUNT
+           PERFORM UNTIL ACCOUNT-EOF
+               IF SAVINGS-ACCT OR BUSINESS-ACCT OR MORTGAGE-ACCT
+                   IF ACCT-ACTIVE AND ACCT-CURRENT-BALANCE > 0
+                       PERFORM 2200-ACCRUE-INTEREST
+                   END-IF
+               END-IF
+               PERFORM 2010-READ-ACCOUNT
+           END-PERFORM.
+
+       2010-READ-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNT-EOF TO TRUE
+           END-READ.
+
+      *    ACCT-INTEREST-RATE is stored as an annual percentage rate;
+      *    apply one day's worth of it to the current balance, the
+      *    same way TRAN001 2200-PROCESS-APPROVED-TRANSACTION posts a
+      *    computed amount against ACCT-CURRENT-BALANCE.
+       2200-ACCRUE-INTEREST.
+           COMPUTE WS-DAILY-RATE ROUNDED =
+               (ACCT-INTEREST-RATE / 100) / 365
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACCT-CURRENT-BALANCE * WS-DAILY-RATE
+           IF WS-INTEREST-AMOUNT > 0
+               COMPUTE WS-NEW-BALANCE =
+                   ACCT-CURRENT-BALANCE + WS-INTEREST-AMOUNT
+               MOVE WS-NEW-BALANCE TO ACCT-CURRENT-BALANCE
+               MOVE WS-NEW-BALANCE TO ACCT-AVAILABLE-BALANCE
+               MOVE WS-CURRENT-DATE TO ACCT-LAST-UPDATE
+               REWRITE ACCOUNT-RECORD
+               PERFORM 2300-POST-INTEREST-TRANSACTION
+           END-IF.
+
+       2300-POST-INTEREST-TRANSACTION.
+           COMPUTE WS-TRANSACTION-ID =
+               WS-CURRENT-TIME * 100000 +
+               FUNCTION RANDOM * 99999
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-TRANSACTION-ID TO TRAN-ID
+           MOVE ACCT-NUMBER TO TRAN-ACCT-NUMBER
+           MOVE 'INT' TO TRAN-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TRAN-AMOUNT
+           MOVE WS-CURRENT-DATE TO TRAN-DATE
+           MOVE WS-CURRENT-TIME TO TRAN-TIME
+           MOVE 'INTEREST ACCRUAL' TO TRAN-DESCRIPTION
+           MOVE '000000' TO TRAN-AUTH-CODE
+           MOVE 'C' TO TRAN-STATUS
+           WRITE TRANSACTION-RECORD.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE.
+
       *================================================================
       * SYSTEM 3: BALANCE MANAGEMENT SYSTEM (BALMGMT)
       *================================================================
@@ -536,6 +819,8 @@
       *----------------------------------------------------------------
       * BAL001 - REAL-TIME BALANCE INQUIRY
       *----------------------------------------------------------------
+       END PROGRAM TRAN002.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BAL001.
        
@@ -551,16 +836,24 @@
            SELECT HOLD-FILE ASSIGN TO 'HOLDFILE'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS HOLD-ACCT-NUMBER
+               RECORD KEY IS HOLD-ID
+               ALTERNATE RECORD KEY IS HOLD-ACCT-NUMBER
+                   WITH DUPLICATES
                FILE STATUS IS WS-HOLD-STATUS.
 
+           SELECT HOLD-MAINT-FILE ASSIGN TO 'HOLDMNT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY ACCTCOPY.
-       
+
        FD  HOLD-FILE.
        01  HOLD-RECORD.
+           05  HOLD-ID                 PIC 9(15).
            05  HOLD-ACCT-NUMBER        PIC 9(12).
            05  HOLD-AMOUNT             PIC S9(13)V99 COMP-3.
            05  HOLD-TYPE               PIC X(2).
@@ -573,10 +866,25 @@
                88  HOLD-ACTIVE         VALUE 'A'.
                88  HOLD-RELEASED       VALUE 'R'.
 
+      *    One hold-maintenance action per record: place a new hold
+      *    against MAINT-ACCT-NUMBER, or release the specific active
+      *    hold identified by MAINT-ACCT-NUMBER/MAINT-HOLD-TYPE/
+      *    MAINT-HOLD-DATE.
+       FD  HOLD-MAINT-FILE.
+       01  HOLD-MAINT-RECORD.
+           05  MAINT-ACTION-CODE       PIC X(1).
+               88  MAINT-PLACE-HOLD    VALUE 'P'.
+               88  MAINT-RELEASE-HOLD  VALUE 'R'.
+           05  MAINT-ACCT-NUMBER       PIC 9(12).
+           05  MAINT-HOLD-AMOUNT       PIC S9(13)V99 COMP-3.
+           05  MAINT-HOLD-TYPE         PIC X(2).
+           05  MAINT-HOLD-DATE         PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-ACCT-STATUS          PIC XX.
            05  WS-HOLD-STATUS          PIC XX.
+           05  WS-MAINT-STATUS         PIC XX.
 
        01  WS-BALANCE-CALCULATION.
            05  WS-LEDGER-BALANCE       PIC S9(13)V99 COMP-3.
@@ -588,27 +896,78 @@
        01  WS-INPUT-DATA.
            05  WS-INQUIRY-ACCT         PIC 9(12).
 
+       01  WS-CONTROL-FLAGS.
+           05  WS-MAINT-EOF-FLAG       PIC X VALUE 'N'.
+               88  HOLD-REQUEST-EOF    VALUE 'Y'.
+
+       01  WS-HOLD-MAINTENANCE.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  WS-HOLD-ID              PIC 9(15).
+           05  WS-NEW-HOLD-AMOUNT      PIC S9(13)V99 COMP-3.
+           05  WS-NEW-HOLD-TYPE        PIC X(2).
+           05  WS-RELEASE-HOLD-TYPE    PIC X(2).
+           05  WS-RELEASE-HOLD-DATE    PIC 9(8).
+           05  WS-RELEASE-FLAG         PIC X VALUE 'N'.
+               88  HOLD-FOUND-TO-RELEASE VALUE 'Y'.
+
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-CALCULATE-BALANCES
+           PERFORM 2000-PROCESS-HOLD-REQUESTS
            PERFORM 3000-FINALIZE
            GOBACK.
 
        1000-INITIALIZE.
            OPEN INPUT ACCOUNT-FILE
-           OPEN INPUT HOLD-FILE
+           OPEN I-O HOLD-FILE
+           OPEN INPUT HOLD-MAINT-FILE
            MOVE ZERO TO WS-TOTAL-HOLDS
            MOVE ZERO TO WS-PENDING-CREDITS
            MOVE ZERO TO WS-PENDING-DEBITS
-           MOVE 123456789012 TO WS-INQUIRY-ACCT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+      *    Drives 4000-PLACE-HOLD/5000-RELEASE-HOLD from HOLD-MAINT-FILE,
+      *    the same READ-UNTIL-EOF pattern ACCT001 uses for
+      *    NEW-ACCOUNT-REQUEST, so ops can place or release holds for
+      *    any account/amount/type without touching the source.
+       2000-PROCESS-HOLD-REQUESTS.
+           PERFORM 2010-READ-HOLD-REQUEST
+           PERFORM UNTIL HOLD-REQUEST-EOF
+               PERFORM 2020-APPLY-HOLD-REQUEST
+               PERFORM 2010-READ-HOLD-REQUEST
+           END-PERFORM.
 
-       2000-CALCULATE-BALANCES.
+       2010-READ-HOLD-REQUEST.
+           READ HOLD-MAINT-FILE
+               AT END
+                   SET HOLD-REQUEST-EOF TO TRUE
+           END-READ.
+
+       2020-APPLY-HOLD-REQUEST.
+           MOVE MAINT-ACCT-NUMBER TO WS-INQUIRY-ACCT
            PERFORM 2100-GET-ACCOUNT-BALANCE
+           EVALUATE TRUE
+               WHEN MAINT-PLACE-HOLD
+                   MOVE MAINT-HOLD-AMOUNT TO WS-NEW-HOLD-AMOUNT
+                   MOVE MAINT-HOLD-TYPE TO WS-NEW-HOLD-TYPE
+                   PERFORM 4000-PLACE-HOLD
+               WHEN MAINT-RELEASE-HOLD
+                   MOVE MAINT-HOLD-TYPE TO WS-RELEASE-HOLD-TYPE
+                   MOVE MAINT-HOLD-DATE TO WS-RELEASE-HOLD-DATE
+                   PERFORM 5000-RELEASE-HOLD
+               WHEN OTHER
+                   DISPLAY 'INVALID HOLD ACTION CODE: '
+                       MAINT-ACTION-CODE
+           END-EVALUATE
            PERFORM 2200-CALCULATE-HOLDS
-           PERFORM 2300-CALCULATE-AVAILABLE-BALANCE.
+           PERFORM 2300-CALCULATE-AVAILABLE-BALANCE
+           DISPLAY 'ACCOUNT: ' WS-INQUIRY-ACCT
+               ' AVAILABLE BALANCE: ' WS-AVAILABLE-BALANCE.
 
        2100-GET-ACCOUNT-BALANCE.
+           MOVE ZERO TO WS-LEDGER-BALANCE
            MOVE WS-INQUIRY-ACCT TO ACCT-NUMBER
            READ ACCOUNT-FILE
            IF WS-ACCT-STATUS = '00'
@@ -616,6 +975,7 @@
            END-IF.
 
        2200-CALCULATE-HOLDS.
+           MOVE ZERO TO WS-TOTAL-HOLDS
            MOVE WS-INQUIRY-ACCT TO HOLD-ACCT-NUMBER
            START HOLD-FILE KEY = HOLD-ACCT-NUMBER
            PERFORM UNTIL WS-HOLD-STATUS NOT = '00'
@@ -628,13 +988,58 @@
            END-PERFORM.
 
        2300-CALCULATE-AVAILABLE-BALANCE.
-           COMPUTE WS-AVAILABLE-BALANCE = 
+           COMPUTE WS-AVAILABLE-BALANCE =
                WS-LEDGER-BALANCE - WS-TOTAL-HOLDS +
                WS-PENDING-CREDITS - WS-PENDING-DEBITS.
 
+      *    Places a new hold against the inquiry account. HOLD-ID is
+      *    the file's unique primary key; HOLD-ACCT-NUMBER is a
+      *    separate ALTERNATE RECORD KEY WITH DUPLICATES so an account
+      *    can have more than one hold outstanding at a time.
+       4000-PLACE-HOLD.
+           COMPUTE WS-HOLD-ID =
+               WS-CURRENT-TIME * 100000 +
+               FUNCTION RANDOM * 99999
+           MOVE WS-HOLD-ID TO HOLD-ID
+           MOVE WS-INQUIRY-ACCT TO HOLD-ACCT-NUMBER
+           MOVE WS-NEW-HOLD-AMOUNT TO HOLD-AMOUNT
+           MOVE WS-NEW-HOLD-TYPE TO HOLD-TYPE
+           MOVE WS-CURRENT-DATE TO HOLD-DATE
+           COMPUTE HOLD-EXPIRY =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) + 3)
+           SET HOLD-ACTIVE TO TRUE
+           WRITE HOLD-RECORD.
+
+      *    Releases the specific active hold identified by the
+      *    maintenance record's account/type/date, using the same
+      *    START/READ NEXT browse as 2200-CALCULATE-HOLDS. 2020-APPLY-
+      *    HOLD-REQUEST performs 2200-CALCULATE-HOLDS/2300-CALCULATE-
+      *    AVAILABLE-BALANCE after this, so the release is reflected
+      *    in this same run's available-balance figure, not deferred
+      *    to the next run.
+       5000-RELEASE-HOLD.
+           MOVE WS-INQUIRY-ACCT TO HOLD-ACCT-NUMBER
+           START HOLD-FILE KEY = HOLD-ACCT-NUMBER
+           MOVE 'N' TO WS-RELEASE-FLAG
+           PERFORM UNTIL WS-HOLD-STATUS NOT = '00'
+                          OR HOLD-FOUND-TO-RELEASE
+               READ HOLD-FILE NEXT RECORD
+               IF WS-HOLD-STATUS = '00' AND
+                  HOLD-ACCT-NUMBER = WS-INQUIRY-ACCT AND
+                  HOLD-TYPE = WS-RELEASE-HOLD-TYPE AND
+                  HOLD-DATE = WS-RELEASE-HOLD-DATE AND
+                  HOLD-ACTIVE
+                   SET HOLD-RELEASED TO TRUE
+                   REWRITE HOLD-RECORD
+                   SET HOLD-FOUND-TO-RELEASE TO TRUE
+               END-IF
+           END-PERFORM.
+
        3000-FINALIZE.
            CLOSE ACCOUNT-FILE
-           CLOSE HOLD-FILE.
+           CLOSE HOLD-FILE
+           CLOSE HOLD-MAINT-FILE.
 
       *================================================================
       * SYSTEM 4: REWARDS PROCESSING SYSTEM (REWARDS)
@@ -643,6 +1048,8 @@
       *----------------------------------------------------------------
       * REW001 - POINTS CALCULATION AND ACCRUAL
       *----------------------------------------------------------------
+       END PROGRAM BAL001.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REW001.
        
@@ -712,10 +1119,14 @@
            05  WS-IN-MERCHANT-CAT      PIC X(4).
            05  WS-IN-TRAN-DATE         PIC 9(8).
 
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-TIME         PIC 9(6).
+           05  WS-DISPLAY-AMT          PIC ZZZZZZZZZ9.99.
+
        01  WS-TIER-THRESHOLDS.
-           05  WS-SILVER-THRESHOLD     PIC S9(9)V99 COMP-3 VALUE 5000.00.
-           05  WS-GOLD-THRESHOLD       PIC S9(9)V99 COMP-3 VALUE 15000.00.
-           05  WS-PLATINUM-THRESHOLD   PIC S9(9)V99 COMP-3 VALUE 50000.00.
+           05  WS-SILVER-THRESHOLD     PIC S9(9)V99 COMP-3 VALUE 5000.
+           05  WS-GOLD-THRESHOLD       PIC S9(9)V99 COMP-3 VALUE 15000.
+           05  WS-PLATINUM-THRESHOLD   PIC S9(9)V99 COMP-3 VALUE 50000.
 
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
@@ -733,7 +1144,8 @@
            MOVE 123456789012 TO WS-IN-ACCT-NUM
            MOVE 150.75 TO WS-IN-TRAN-AMT
            MOVE 'REST' TO WS-IN-MERCHANT-CAT
-           ACCEPT WS-IN-TRAN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-IN-TRAN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
 
        2000-PROCESS-POINTS-EARNING.
            PERFORM 2100-DETERMINE-POINTS-MULTIPLIER
@@ -808,8 +1220,8 @@
 
        2400-LOG-POINTS-TRANSACTION.
            INITIALIZE POINTS-TRANSACTION
-           COMPUTE PTS-TRAN-ID = 
-               FUNCTION CURRENT-DATE(9:7) * 100000 +
+           COMPUTE PTS-TRAN-ID =
+               WS-CURRENT-TIME * 100000 +
                FUNCTION RANDOM * 99999
            MOVE WS-IN-ACCT-NUM TO PTS-ACCT-NUMBER
            MOVE WS-IN-TRAN-DATE TO PTS-TRAN-DATE
@@ -817,8 +1229,9 @@
            MOVE WS-IN-TRAN-AMT TO PTS-TRANSACTION-AMT
            MOVE WS-IN-MERCHANT-CAT TO PTS-MERCHANT-CATEGORY
            MOVE WS-POINTS-MULTIPLIER TO PTS-MULTIPLIER
-           STRING 'POINTS EARNED: ' WS-TOTAL-POINTS 
-                  ' FOR  WS-IN-TRAN-AMT
+           MOVE WS-IN-TRAN-AMT TO WS-DISPLAY-AMT
+           STRING 'POINTS EARNED: ' WS-TOTAL-POINTS
+                  ' FOR AMOUNT: ' WS-DISPLAY-AMT
                   DELIMITED BY SIZE INTO PTS-DESCRIPTION
            WRITE POINTS-TRANSACTION.
 
@@ -842,6 +1255,8 @@
       *----------------------------------------------------------------
       * REW002 - POINTS REDEMPTION PROGRAM
       *----------------------------------------------------------------
+       END PROGRAM REW001.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REW002.
        
@@ -1022,6 +1437,8 @@
       *----------------------------------------------------------------
       * CC001 - CREDIT CARD AUTHORIZATION PROGRAM
       *----------------------------------------------------------------
+       END PROGRAM REW002.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CC001.
        
@@ -1048,25 +1465,8 @@
        DATA DIVISION.
        FILE SECTION.
        FD  CC-FILE.
-       01  CREDIT-CARD-RECORD.
-           05  CC-NUMBER               PIC 9(16).
-           05  CC-ACCT-NUMBER          PIC 9(12).
-           05  CC-CUST-ID              PIC 9(10).
-           05  CC-TYPE                 PIC X(2).
-           05  CC-STATUS               PIC X(1).
-           05  CC-EXPIRY-DATE          PIC 9(4).
-           05  CC-CVV                  PIC 9(3).
-           05  CC-ISSUE-DATE           PIC 9(8).
-           05  CC-CREDIT-LIMIT         PIC S9(9)V99 COMP-3.
-           05  CC-AVAILABLE-CREDIT     PIC S9(9)V99 COMP-3.
-           05  CC-CASH-ADVANCE-LIMIT   PIC S9(9)V99 COMP-3.
-           05  CC-APR                  PIC S9(3)V99 COMP-3.
-           05  CC-LAST-PAYMENT-DATE    PIC 9(8).
-           05  CC-LAST-PAYMENT-AMT     PIC S9(9)V99 COMP-3.
-           05  CC-MIN-PAYMENT-DUE      PIC S9(9)V99 COMP-3.
-           05  CC-PAYMENT-DUE-DATE     PIC 9(8).
-           05  CC-LAST-STMT-BALANCE    PIC S9(9)V99 COMP-3.
-           
+       COPY CCCOPY.
+
        FD  CC-TRANSACTION-FILE.
        01  CC-TRANSACTION-RECORD.
            05  CC-TRAN-ID              PIC 9(15).
@@ -1091,7 +1491,7 @@
            05  CC-TRAN-RESPONSE-CODE   PIC X(2).
            05  CC-TRAN-CVV-RESULT      PIC X(1).
            05  CC-TRAN-AVS-RESULT      PIC X(1).
-           
+
        FD  FRAUD-RULES-FILE.
        01  FRAUD-RULE-RECORD.
            05  FRAUD-RULE-ID           PIC 9(5).
@@ -1132,6 +1532,26 @@
                88  MEDIUM-RISK-LOC     VALUE 'M'.
                88  LOW-RISK-LOCATION   VALUE 'L'.
 
+       01  WS-VELOCITY-CHECK-AREAS.
+           05  WS-CC-TRAN-ID-START     PIC 9(15) VALUE ZEROS.
+           05  WS-CCTRAN-EOF-FLAG      PIC X VALUE 'N'.
+               88  CCTRAN-EOF-REACHED  VALUE 'Y'.
+           05  WS-CURR-TIME-MINUTES    PIC 9(5).
+           05  WS-TRAN-TIME-MINUTES    PIC 9(5).
+           05  WS-CURR-DAY-NUM         PIC S9(9) COMP-3.
+           05  WS-TRAN-DAY-NUM         PIC S9(9) COMP-3.
+           05  WS-MINUTES-ELAPSED      PIC S9(9).
+           05  WS-CURR-TIME-CPY        PIC 9(6).
+           05  WS-CURR-TIME-X REDEFINES WS-CURR-TIME-CPY.
+               10  WS-CURR-HH          PIC 9(2).
+               10  WS-CURR-MM          PIC 9(2).
+               10  WS-CURR-SS          PIC 9(2).
+           05  WS-TRAN-TIME-CPY        PIC 9(6).
+           05  WS-TRAN-TIME-X REDEFINES WS-TRAN-TIME-CPY.
+               10  WS-TRAN-HH          PIC 9(2).
+               10  WS-TRAN-MM          PIC 9(2).
+               10  WS-TRAN-SS          PIC 9(2).
+
        01  WS-AUTHORIZATION-RESPONSE.
            05  WS-AUTH-RESULT          PIC X(2).
                88  AUTH-APPROVED       VALUE '00'.
@@ -1139,6 +1559,7 @@
                88  AUTH-REFER          VALUE '01'.
                88  AUTH-PICKUP         VALUE '04'.
            05  WS-AUTH-CODE            PIC X(6).
+           05  WS-AUTH-CODE-NUM        PIC 9(6).
            05  WS-DECLINE-REASON       PIC X(30).
 
        01  WS-WORK-AREAS.
@@ -1155,7 +1576,7 @@
 
        1000-INITIALIZE.
            OPEN INPUT CC-FILE
-           OPEN OUTPUT CC-TRANSACTION-FILE
+           OPEN I-O CC-TRANSACTION-FILE
            OPEN INPUT FRAUD-RULES-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
@@ -1237,10 +1658,63 @@
                MOVE 'REFER TO ISSUER' TO WS-DECLINE-REASON
            END-IF.
 
+      *    Counts this card's transactions in the last 60 minutes by
+      *    browsing CC-TRANSACTION-FILE with a full START/READ NEXT
+      *    scan (CC-TRAN-ID is the only key), the same technique
+      *    FRAUD-MGMT-SYSTEM uses against VELOCITY-FILE, and scales
+      *    WS-FRAUD-SCORE by how many were found.
        2310-CHECK-VELOCITY.
-      *    Check number of transactions in last hour
-      *    This would read recent transactions for this card
-           MOVE 15 TO WS-FRAUD-SCORE.
+           MOVE ZEROS TO WS-VELOCITY-COUNT
+           MOVE WS-CC-TRAN-ID-START TO CC-TRAN-ID
+           START CC-TRANSACTION-FILE KEY IS NOT LESS THAN CC-TRAN-ID
+           MOVE 'N' TO WS-CCTRAN-EOF-FLAG
+           PERFORM UNTIL CCTRAN-EOF-REACHED
+               READ CC-TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       SET CCTRAN-EOF-REACHED TO TRUE
+               END-READ
+               IF NOT CCTRAN-EOF-REACHED
+                   IF CC-TRAN-CARD-NUMBER = WS-AUTH-CARD-NUMBER
+                       PERFORM 2315-CHECK-TRAN-IN-WINDOW
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN WS-VELOCITY-COUNT >= 5
+                   ADD 40 TO WS-FRAUD-SCORE
+               WHEN WS-VELOCITY-COUNT >= 3
+                   ADD 25 TO WS-FRAUD-SCORE
+               WHEN WS-VELOCITY-COUNT >= 1
+                   ADD 10 TO WS-FRAUD-SCORE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *    Elapsed minutes computed from full date+time, not just
+      *    time-of-day, so a window spanning midnight is still caught.
+      *    HH/MM are pulled out through a REDEFINES (the same technique
+      *    2100-CHECK-STATEMENT-DUE uses to split a YYYYMMDD date into
+      *    year/month) instead of COMPUTE division, since COMPUTE does
+      *    not truncate intermediate division results on its own.
+       2315-CHECK-TRAN-IN-WINDOW.
+           MOVE WS-CURRENT-TIME TO WS-CURR-TIME-CPY
+           MOVE CC-TRAN-TIME TO WS-TRAN-TIME-CPY
+           COMPUTE WS-CURR-TIME-MINUTES =
+               WS-CURR-HH * 60 + WS-CURR-MM
+           COMPUTE WS-TRAN-TIME-MINUTES =
+               WS-TRAN-HH * 60 + WS-TRAN-MM
+           COMPUTE WS-CURR-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           COMPUTE WS-TRAN-DAY-NUM =
+               FUNCTION INTEGER-OF-DATE(CC-TRAN-DATE)
+           COMPUTE WS-MINUTES-ELAPSED =
+               (WS-CURR-DAY-NUM - WS-TRAN-DAY-NUM) * 1440 +
+               WS-CURR-TIME-MINUTES - WS-TRAN-TIME-MINUTES
+           IF WS-MINUTES-ELAPSED >= 0 AND
+              WS-MINUTES-ELAPSED <= 60
+               ADD 1 TO WS-VELOCITY-COUNT
+           END-IF.
 
        2320-CHECK-LOCATION-RISK.
       *    Assess location risk based on country/merchant
@@ -1263,15 +1737,16 @@
            REWRITE CREDIT-CARD-RECORD
            
       *    Generate authorization code
-           COMPUTE WS-AUTH-CODE = 
-               FUNCTION RANDOM * 900000 + 100000.
+           COMPUTE WS-AUTH-CODE-NUM =
+               FUNCTION RANDOM * 900000 + 100000
+           MOVE WS-AUTH-CODE-NUM TO WS-AUTH-CODE.
 
        2500-PROCESS-DECLINED-AUTH.
            MOVE '000000' TO WS-AUTH-CODE.
 
        2600-LOG-AUTHORIZATION.
-           COMPUTE WS-TRANSACTION-ID = 
-               FUNCTION CURRENT-DATE(9:7) * 100000 +
+           COMPUTE WS-TRANSACTION-ID =
+               WS-CURRENT-TIME * 100000 +
                FUNCTION RANDOM * 99999
                
            INITIALIZE CC-TRANSACTION-RECORD
@@ -1302,6 +1777,196 @@
            CLOSE CC-TRANSACTION-FILE
            CLOSE FRAUD-RULES-FILE.
 
+      *----------------------------------------------------------------
+      * CC002 - CREDIT CARD STATEMENT / MINIMUM PAYMENT DUE
+      *----------------------------------------------------------------
+       END PROGRAM CC001.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CC002.
+       AUTHOR. ENTERPRISE-BANKING-SYSTEM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CC-FILE ASSIGN TO 'CCMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CC-NUMBER
+               FILE STATUS IS WS-CC-STATUS.
+
+           SELECT CC-TRANSACTION-FILE ASSIGN TO 'CCTRAN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-TRAN-ID
+               FILE STATUS IS WS-CCTRAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CC-FILE.
+       COPY CCCOPY.
+
+       FD  CC-TRANSACTION-FILE.
+       01  CC-TRANSACTION-RECORD.
+           05  CC-TRAN-ID              PIC 9(15).
+           05  CC-TRAN-CARD-NUMBER     PIC 9(16).
+           05  CC-TRAN-TYPE            PIC X(3).
+               88  CC-PURCHASE         VALUE 'PUR'.
+               88  CC-CASH-ADVANCE     VALUE 'CAS'.
+               88  CC-PAYMENT          VALUE 'PAY'.
+               88  CC-REFUND           VALUE 'REF'.
+               88  CC-REVERSAL         VALUE 'REV'.
+           05  CC-TRAN-AMOUNT          PIC S9(11)V99 COMP-3.
+           05  CC-TRAN-DATE            PIC 9(8).
+           05  CC-TRAN-TIME            PIC 9(6).
+           05  CC-TRAN-MERCHANT-ID     PIC X(15).
+           05  CC-TRAN-MERCHANT-NAME   PIC X(40).
+           05  CC-TRAN-MERCHANT-CAT    PIC X(4).
+           05  CC-TRAN-LOCATION        PIC X(30).
+           05  CC-TRAN-COUNTRY-CODE    PIC X(3).
+           05  CC-TRAN-CURRENCY        PIC X(3).
+           05  CC-TRAN-AUTH-CODE       PIC X(6).
+           05  CC-TRAN-STATUS          PIC X(1).
+           05  CC-TRAN-RESPONSE-CODE   PIC X(2).
+           05  CC-TRAN-CVV-RESULT      PIC X(1).
+           05  CC-TRAN-AVS-RESULT      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-CC-STATUS            PIC XX.
+           05  WS-CCTRAN-STATUS        PIC XX.
+
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CC-EOF-FLAG          PIC X VALUE 'N'.
+               88  CC-EOF              VALUE 'Y'.
+           05  WS-CCTRAN-EOF-FLAG      PIC X VALUE 'N'.
+               88  CCTRAN-EOF-REACHED  VALUE 'Y'.
+           05  WS-CC-TRAN-ID-START     PIC 9(15) VALUE ZEROS.
+           05  WS-LAST-STMT-DATE       PIC 9(8).
+           05  WS-CYCLE-CHARGES        PIC S9(9)V99 COMP-3.
+           05  WS-CYCLE-PAYMENTS       PIC S9(9)V99 COMP-3.
+           05  WS-MONTHLY-RATE         PIC S9(3)V9(5) COMP-3.
+           05  WS-FINANCE-CHARGE       PIC S9(9)V99 COMP-3.
+           05  WS-NEW-STMT-BALANCE     PIC S9(9)V99 COMP-3.
+           05  WS-MIN-PAYMENT          PIC S9(9)V99 COMP-3.
+           05  WS-LAST-PAYMENT-DATE    PIC 9(8) VALUE ZEROS.
+           05  WS-LAST-PAYMENT-AMT     PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CARDS
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN I-O CC-FILE
+           OPEN INPUT CC-TRANSACTION-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS-CARDS.
+           PERFORM 2010-READ-CARD
+           PERFORM UNTIL CC-EOF
+               IF CC-ACTIVE
+                   PERFORM 2100-TOTAL-CYCLE-ACTIVITY
+                   PERFORM 2200-COMPUTE-STATEMENT
+                   PERFORM 2300-UPDATE-CARD-RECORD
+               END-IF
+               PERFORM 2010-READ-CARD
+           END-PERFORM.
+
+       2010-READ-CARD.
+           READ CC-FILE NEXT RECORD
+               AT END
+                   SET CC-EOF TO TRUE
+           END-READ.
+
+      *    CC-TRANSACTION-FILE has no key on the card number, so this
+      *    card's cycle activity is picked up with a full START/READ
+      *    NEXT browse, the same pattern ACCT003 uses over
+      *    TRANSACTION-FILE; only transactions posted after the card's
+      *    last statement date are this cycle's, the same
+      *    TRAN-DATE > WS-LAST-STMT-DATE filter ACCT003's
+      *    2200-COMPUTE-OPENING-BALANCE applies, so re-running CC002
+      *    within a cycle does not re-bill already-statemented charges.
+       2100-TOTAL-CYCLE-ACTIVITY.
+           MOVE ZEROS TO WS-CYCLE-CHARGES
+           MOVE ZEROS TO WS-CYCLE-PAYMENTS
+           MOVE ZEROS TO WS-LAST-PAYMENT-DATE
+           MOVE ZERO TO WS-LAST-PAYMENT-AMT
+           MOVE CC-LAST-STMT-DATE TO WS-LAST-STMT-DATE
+           MOVE WS-CC-TRAN-ID-START TO CC-TRAN-ID
+           START CC-TRANSACTION-FILE KEY IS NOT LESS THAN CC-TRAN-ID
+           MOVE 'N' TO WS-CCTRAN-EOF-FLAG
+           PERFORM UNTIL CCTRAN-EOF-REACHED
+               READ CC-TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       SET CCTRAN-EOF-REACHED TO TRUE
+               END-READ
+               IF NOT CCTRAN-EOF-REACHED
+                   IF CC-TRAN-CARD-NUMBER = CC-NUMBER AND
+                      CC-TRAN-DATE > WS-LAST-STMT-DATE
+                       PERFORM 2150-CLASSIFY-TRAN-AMOUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    The browse is keyed by CC-TRAN-ID, not chronological order,
+      *    so the most recent CC-PAYMENT is tracked by comparing dates
+      *    as they are encountered rather than taking the last one read.
+       2150-CLASSIFY-TRAN-AMOUNT.
+           IF CC-PURCHASE OR CC-CASH-ADVANCE
+               ADD CC-TRAN-AMOUNT TO WS-CYCLE-CHARGES
+           ELSE
+               ADD CC-TRAN-AMOUNT TO WS-CYCLE-PAYMENTS
+               IF CC-PAYMENT AND CC-TRAN-DATE > WS-LAST-PAYMENT-DATE
+                   MOVE CC-TRAN-DATE TO WS-LAST-PAYMENT-DATE
+                   MOVE CC-TRAN-AMOUNT TO WS-LAST-PAYMENT-AMT
+               END-IF
+           END-IF.
+
+       2200-COMPUTE-STATEMENT.
+           COMPUTE WS-MONTHLY-RATE ROUNDED = (CC-APR / 100) / 12
+           COMPUTE WS-FINANCE-CHARGE ROUNDED =
+               CC-LAST-STMT-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-NEW-STMT-BALANCE =
+               CC-LAST-STMT-BALANCE + WS-CYCLE-CHARGES
+               - WS-CYCLE-PAYMENTS + WS-FINANCE-CHARGE
+           IF WS-NEW-STMT-BALANCE < 0
+               MOVE 0 TO WS-NEW-STMT-BALANCE
+           END-IF
+           IF WS-NEW-STMT-BALANCE > 0
+               COMPUTE WS-MIN-PAYMENT ROUNDED =
+                   WS-NEW-STMT-BALANCE * 0.02
+               IF WS-MIN-PAYMENT < 25.00
+                   MOVE 25.00 TO WS-MIN-PAYMENT
+               END-IF
+               IF WS-MIN-PAYMENT > WS-NEW-STMT-BALANCE
+                   MOVE WS-NEW-STMT-BALANCE TO WS-MIN-PAYMENT
+               END-IF
+           ELSE
+               MOVE 0 TO WS-MIN-PAYMENT
+           END-IF.
+
+       2300-UPDATE-CARD-RECORD.
+           MOVE WS-NEW-STMT-BALANCE TO CC-LAST-STMT-BALANCE
+           MOVE WS-MIN-PAYMENT TO CC-MIN-PAYMENT-DUE
+           COMPUTE CC-PAYMENT-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) + 21)
+           MOVE WS-CURRENT-DATE TO CC-LAST-STMT-DATE
+           IF WS-LAST-PAYMENT-DATE > 0
+               MOVE WS-LAST-PAYMENT-DATE TO CC-LAST-PAYMENT-DATE
+               MOVE WS-LAST-PAYMENT-AMT TO CC-LAST-PAYMENT-AMT
+           END-IF
+           REWRITE CREDIT-CARD-RECORD.
+
+       3000-FINALIZE.
+           CLOSE CC-FILE
+           CLOSE CC-TRANSACTION-FILE.
+
       *================================================================
       * BATCH PROCESSING PROGRAMS
       *================================================================
